@@ -1,12 +1,7 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SQRT.
        ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
        77 DIFF PICTURE V9(5).
        77 Z    PICTURE 9(11)V9(6).
@@ -17,12 +12,20 @@
        77 Y    PICTURE 9(11)V9(6).
        77 TEMP PICTURE S9(11)V9(6).
        77 CHOICE PICTURE XX.
-       
-       
+       77 SR-CONVERGED-SWITCH PICTURE X VALUE "N".
+      *> SR-LNK- fields below are for the SQRTRECALC entry point only,
+      *> used by SQRRECON so it calls the real iteration instead of
+      *> keeping its own copy of it.
+       LINKAGE SECTION.
+       01 SR-LNK-INPUT-VALUE PICTURE 9(11)V9(6).
+       01 SR-LNK-RESULT-VALUE PICTURE 9(11)V9(6).
+       01 SR-LNK-ITERATIONS PICTURE S9999.
+
+
         PROCEDURE DIVISION.
            Move " " to CHOICE.
            DISPLAY X'0A''SQUARE ROOT APPROXIMATIONS'.
-           DISPLAY "---------------------------------------------------------".
+           DISPLAY "--------------------------------------------------".
       
        
        INPU.       *> Getting user input and checking for correctness
@@ -42,8 +45,9 @@
     
                MOVE USIN TO Z.
     
-       B1. 
+       B1.
 
+               MOVE "N" TO SR-CONVERGED-SWITCH.
                COMPUTE X = Z / 2.
                    *> The actual algorithm to calculate the square root
                PERFORM S2 THRU E2 VARYING K FROM 1 BY 1
@@ -64,33 +68,62 @@
                    UNTIL K < ZERO
             END-IF.
 
-            *> Babylonian squareroot implementation
-       S2. 
-            COMPUTE Y ROUNDED = 0.5 * (X + Z / X).
-            COMPUTE TEMP = X - Y.
-            IF TEMP < ZERO THEN
-                COMPUTE TEMP = - TEMP
-            END-IF.
-            IF TEMP / (Y + X) < DIFF THEN
-                
+            *> Babylonian squareroot implementation - the actual math is
+            *> in S2-MATH so SQRTRECALC (see below) can PERFORM the same
+            *> iteration SQRRECON uses without duplicating it.
+       S2.
+            PERFORM S2-MATH THRU S2-MATH-EXIT.
+            IF SR-CONVERGED-SWITCH = "Y" THEN
+
                 DISPLAY "--------------------------------------------"
                 DISPLAY "        NUMBER               SQUARE ROOT"
                 DISPLAY "--------------------     -------------------"
                 DISPLAY Z "       " Y
                 DISPLAY X'0A'
-                MOVE Y TO X
-                COMPUTE E = 5000
 
-                CONTINUE 
+                CONTINUE
             END-IF.
-       E2. 
-       
-           
-           
+       E2.
+
+
 
-           MOVE Y TO X.
        FINISH.
 
-           
+
        STOP RUN.
+
+            *> Core Babylonian step, shared by the interactive loop
+            *> above (S2) and the SQRTRECALC entry point below.  X IS
+            *> MOVED TO Y ON EVERY PASS, CONVERGED OR NOT, JUST AS THE
+            *> ORIGINAL S2/E2 PAIR ALWAYS DID.
+       S2-MATH.
+            COMPUTE Y ROUNDED = 0.5 * (X + Z / X).
+            COMPUTE TEMP = X - Y.
+            IF TEMP < ZERO THEN
+                COMPUTE TEMP = - TEMP
+            END-IF.
+            IF TEMP / (Y + X) < DIFF THEN
+                COMPUTE E = 5000
+                MOVE "Y" TO SR-CONVERGED-SWITCH
+            END-IF.
+            MOVE Y TO X.
+       S2-MATH-EXIT.
+            EXIT.
+
+            *> Entry point used by SQRRECON's cross-check so it is
+            *> calling this program's own iteration, not a second
+            *> copy of it.
+       4000-RECALC-ENTRY.
+            ENTRY "SQRTRECALC" USING SR-LNK-INPUT-VALUE,
+                SR-LNK-RESULT-VALUE, SR-LNK-ITERATIONS.
+            MOVE SR-LNK-INPUT-VALUE TO Z.
+            COMPUTE DIFF = 0.001.
+            COMPUTE E = 0.
+            MOVE "N" TO SR-CONVERGED-SWITCH.
+            COMPUTE X = Z / 2.
+            PERFORM S2-MATH THRU S2-MATH-EXIT VARYING K FROM 1 BY 1
+                UNTIL K > 1000 OR E = 5000.
+            MOVE X TO SR-LNK-RESULT-VALUE.
+            MOVE K TO SR-LNK-ITERATIONS.
+            GOBACK.
        
\ No newline at end of file
