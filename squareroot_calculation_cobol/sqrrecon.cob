@@ -0,0 +1,293 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SQRRECON.
+000030 AUTHOR. J T MERCER.
+000040 INSTALLATION. DATA PROCESSING CENTER.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED. 08/09/2026.
+000070*****************************************************************
+000080*  SQRRECON - CROSS-CHECK REPORT AGAINST THE ORIGINAL STANDALONE*
+000090*  SQRT ALGORITHM.  READS THE SRAUDIT TRAIL LEFT BY SQUAREROOT  *
+000100*  AND, FOR EVERY ENTRY, RECOMPUTES THE ROOT INDEPENDENTLY BY   *
+000110*  CALLING THE STANDALONE SQRT PROGRAM'S SQRTRECALC ENTRY POINT,*
+000120*  SO THE CROSS-CHECK USES THE SAME FIXED TOLERANCE AND         *
+000130*  ITERATION CEILING (0.001, 1000 ITERATIONS) THE STANDALONE    *
+000140*  PROGRAM ITSELF USES, RATHER THAN WHATEVER TOLERANCE SRPARM   *
+000150*  SUPPLIED TO SQUAREROOT FOR THAT RUN.  ANY READING WHERE THE  *
+000160*  TWO ANSWERS DISAGREE BY MORE THAN THE CROSS-CHECK TOLERANCE  *
+000170*  IS FLAGGED ON THE SRRECON REPORT SO AN OPERATOR CAN          *
+000180*  INVESTIGATE.                                                 *
+000190*                                                                *
+000200*  MODIFICATION HISTORY                                         *
+000210*  DATE        INIT  DESCRIPTION                                *
+000220*  08/09/2026  JTM   ORIGINAL VERSION.                          *
+000230*  08/09/2026  JTM   RECALCULATE-ROOT NOW CALLS THE STANDALONE  *
+000240*                    SQRT PROGRAM'S SQRTRECALC ENTRY POINT      *
+000250*                    INSTEAD OF KEEPING A SEPARATE COPY OF THE  *
+000260*                    ITERATION.                                 *
+000270*  08/09/2026  JTM   SRRECON NOW CARRIES A JOB HEADER AND       *
+000280*                    TRAILER STAMP (JOB NAME, OPERATOR ID, RUN  *
+000290*                    DATE AND TIME) PICKED UP FROM THE FIRST    *
+000300*                    SRAUDIT ENTRY READ, MATCHING SRRPT.        *
+000310*****************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350
+000360     SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+000370
+000380     SELECT SR-AUDIT-FILE ASSIGN TO "SRAUDIT"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS SR-AUDIT-STATUS.
+000410
+000420     SELECT SR-RECON-FILE ASSIGN TO "SRRECON"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS SR-RECON-STATUS.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480
+000490 FD  STANDARD-OUTPUT.
+000500 01  OUT-LINE  PICTURE X(80).
+000510
+000520*****************************************************************
+000530*  SR-AUDIT-FILE - READ BACK THE TRAIL SQUAREROOT WROTE          *
+000540*****************************************************************
+000550 FD  SR-AUDIT-FILE.
+000560     COPY SRAUDREC.
+000570
+000580*****************************************************************
+000590*  SR-RECON-FILE - CROSS-CHECK RESULTS, ONE LINE PER READING     *
+000600*****************************************************************
+000610 FD  SR-RECON-FILE.
+000620 01  SR-RECON-RECORD                 PIC X(80).
+000630
+000640 WORKING-STORAGE SECTION.
+000650 77  SR-RECON-K                   PICTURE S9999.
+000660 77  SR-RECON-Z                   PICTURE 9(11)V9(6).
+000670 77  SR-RECON-Y                   PICTURE 9(11)V9(6).
+000680 77  SR-RECON-VARIANCE            PICTURE S9(11)V9(6).
+000690
+000700 77  SR-AUDIT-STATUS              PIC XX VALUE SPACES.
+000710 77  SR-RECON-STATUS              PIC XX VALUE SPACES.
+000720
+000730 77  SR-EOF-SWITCH                PIC X(1) VALUE "N".
+000740     88  SR-END-OF-AUDIT                  VALUE "Y".
+000750
+000760 77  SR-RECON-TOLERANCE           PICTURE V9(5) VALUE 0.001.
+000770 77  SR-MATCH-COUNT               PIC 9(6) COMP VALUE ZERO.
+000780 77  SR-MISMATCH-COUNT            PIC 9(6) COMP VALUE ZERO.
+000790 77  SR-MATCH-COUNT-ED            PIC ZZZ,ZZ9.
+000800 77  SR-MISMATCH-COUNT-ED         PIC ZZZ,ZZ9.
+000810
+000820 77  SR-RECON-INPUT-ED            PIC -(10)9.9(6).
+000830 77  SR-RECON-RESULT-ED           PIC -(10)9.9(6).
+000840 77  SR-RECON-AUDIT-ED            PIC -(10)9.9(6).
+000850 77  SR-PRINT-LINE                PIC X(80) VALUE SPACES.
+000860
+000870*****************************************************************
+000880*  JOB HEADER/TRAILER STAMP - IDENTIFIES THE RUN ON THE SRRECON *
+000890*  REPORT.  JOB NAME/OPERATOR ID ARE PICKED UP FROM THE FIRST   *
+000900*  SRAUDIT ENTRY READ SINCE SQRRECON HAS NO SRPARM OF ITS OWN.  *
+000910*****************************************************************
+000920     COPY SRSTAMP.
+000930 77  SR-RECON-RUN-DATE            PIC 9(8) VALUE ZERO.
+000940 77  SR-STAMP-TIME-FLD            PIC 9(8) VALUE ZERO.
+000950
+000960 PROCEDURE DIVISION.
+000970
+000980*****************************************************************
+000990*  0000-MAINLINE                                                *
+001000*****************************************************************
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001030
+001040     PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+001050         UNTIL SR-END-OF-AUDIT.
+001060
+001070     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+001080
+001090     GOBACK.
+001100
+001110*****************************************************************
+001120*  1000-INITIALIZE - OPEN THE AUDIT TRAIL AND START THE REPORT  *
+001130*****************************************************************
+001140 1000-INITIALIZE.
+001150     OPEN INPUT SR-AUDIT-FILE.
+001160     OPEN OUTPUT SR-RECON-FILE.
+001170
+001180     PERFORM 2100-READ-NEXT-AUDIT THRU 2100-EXIT.
+001190     PERFORM 1170-WRITE-JOB-HEADER THRU 1170-EXIT.
+001200
+001210     MOVE "SQRT CROSS-CHECK REPORT - SRAUDIT vs. STANDALONE SQRT"
+001220         TO SR-RECON-RECORD.
+001230     WRITE SR-RECON-RECORD.
+001240     MOVE SPACES TO SR-RECON-RECORD.
+001250     WRITE SR-RECON-RECORD.
+001260     MOVE "     ORIGINAL INPUT    SQUAREROOT RESULT    RECHECKED"
+001270         TO SR-RECON-RECORD.
+001280     WRITE SR-RECON-RECORD.
+001290
+001300 1000-EXIT.
+001310     EXIT.
+001320
+001330*****************************************************************
+001340*  1170-WRITE-JOB-HEADER - STAMP THE TOP OF THE SRRECON REPORT   *
+001350*  WITH THE JOB NAME AND OPERATOR ID CARRIED ON THE FIRST        *
+001360*  SRAUDIT ENTRY, PLUS THE RUN DATE AND TIME OF THIS RECHECK.    *
+001370*****************************************************************
+001380 1170-WRITE-JOB-HEADER.
+001390     IF SR-END-OF-AUDIT
+001400         MOVE SPACES TO SR-STAMP-JOB-NAME
+001410         MOVE SPACES TO SR-STAMP-OPERATOR-ID
+001420     ELSE
+001430         MOVE SR-AUD-JOB-NAME    TO SR-STAMP-JOB-NAME
+001440         MOVE SR-AUD-OPERATOR-ID TO SR-STAMP-OPERATOR-ID
+001450     END-IF.
+001460
+001470     ACCEPT SR-RECON-RUN-DATE FROM DATE YYYYMMDD.
+001480     MOVE SR-RECON-RUN-DATE TO SR-STAMP-RUN-DATE.
+001490     ACCEPT SR-STAMP-TIME-FLD FROM TIME.
+001500     MOVE SR-STAMP-TIME-FLD TO SR-STAMP-RUN-TIME.
+001510
+001520     MOVE SPACES TO SR-PRINT-LINE.
+001530     STRING "JOB: "             DELIMITED BY SIZE
+001540            SR-STAMP-JOB-NAME   DELIMITED BY SIZE
+001550            "  OPERATOR: "      DELIMITED BY SIZE
+001560            SR-STAMP-OPERATOR-ID DELIMITED BY SIZE
+001570            "  RUN DATE: "      DELIMITED BY SIZE
+001580            SR-STAMP-RUN-DATE   DELIMITED BY SIZE
+001590            "  RUN TIME: "      DELIMITED BY SIZE
+001600            SR-STAMP-RUN-TIME   DELIMITED BY SIZE
+001610         INTO SR-PRINT-LINE
+001620         ON OVERFLOW
+001630             DISPLAY "SR-PRINT-LINE OVERFLOW IN JOB HEADER"
+001640     END-STRING.
+001650     WRITE SR-RECON-RECORD FROM SR-PRINT-LINE.
+001660 1170-EXIT.
+001670     EXIT.
+001680
+001690*****************************************************************
+001700*  2000-PROCESS-ONE-RECORD - RECOMPUTE ONE AUDIT ENTRY USING THE*
+001710*  STANDALONE SQRT ALGORITHM AND COMPARE IT TO WHAT SQUAREROOT  *
+001720*  RECORDED.                                                    *
+001730*****************************************************************
+001740 2000-PROCESS-ONE-RECORD.
+001750     MOVE SR-AUD-INPUT-VALUE TO SR-RECON-Z.
+001760     PERFORM 4000-RECALCULATE-ROOT THRU 4000-EXIT.
+001770     PERFORM 4200-WRITE-RECON-LINE THRU 4200-EXIT.
+001780     PERFORM 2100-READ-NEXT-AUDIT THRU 2100-EXIT.
+001790 2000-EXIT.
+001800     EXIT.
+001810
+001820*****************************************************************
+001830*  2100-READ-NEXT-AUDIT - NEXT ENTRY FROM THE SRAUDIT TRAIL      *
+001840*****************************************************************
+001850 2100-READ-NEXT-AUDIT.
+001860     READ SR-AUDIT-FILE
+001870         AT END
+001880             SET SR-END-OF-AUDIT TO TRUE
+001890     END-READ.
+001900 2100-EXIT.
+001910     EXIT.
+001920
+001930*****************************************************************
+001940*  4000-RECALCULATE-ROOT - CALL THE STANDALONE SQRT PROGRAM'S   *
+001950*  SQRTRECALC ENTRY POINT SO THE CROSS-CHECK IS GENUINELY       *
+001960*  INDEPENDENT RECALCULATION, NOT A SECOND COPY OF THE SAME     *
+001970*  ITERATION MAINTAINED HERE BY HAND.                           *
+001980*****************************************************************
+001990 4000-RECALCULATE-ROOT.
+002000     CALL "SQRTRECALC" USING SR-RECON-Z, SR-RECON-Y, SR-RECON-K.
+002010 4000-EXIT.
+002020     EXIT.
+002030
+002040*****************************************************************
+002050*  4200-WRITE-RECON-LINE - COMPARE THE RECHECKED RESULT TO WHAT *
+002060*  SQUAREROOT RECORDED AND WRITE ONE LINE TO THE SRRECON REPORT.*
+002070*****************************************************************
+002080 4200-WRITE-RECON-LINE.
+002090     COMPUTE SR-RECON-VARIANCE =
+002100         SR-AUD-RESULT-VALUE - SR-RECON-Y.
+002110     IF SR-RECON-VARIANCE < ZERO
+002120         COMPUTE SR-RECON-VARIANCE = - SR-RECON-VARIANCE
+002130     END-IF.
+002140
+002150     MOVE SR-AUD-INPUT-VALUE  TO SR-RECON-INPUT-ED.
+002160     MOVE SR-AUD-RESULT-VALUE TO SR-RECON-AUDIT-ED.
+002170     MOVE SR-RECON-Y          TO SR-RECON-RESULT-ED.
+002180
+002190     MOVE SPACES TO SR-PRINT-LINE.
+002200     STRING SR-RECON-INPUT-ED  DELIMITED BY SIZE
+002210            "     "            DELIMITED BY SIZE
+002220            SR-RECON-AUDIT-ED  DELIMITED BY SIZE
+002230            "     "            DELIMITED BY SIZE
+002240            SR-RECON-RESULT-ED DELIMITED BY SIZE
+002250         INTO SR-PRINT-LINE.
+002260     WRITE SR-RECON-RECORD FROM SR-PRINT-LINE.
+002270
+002280     IF SR-RECON-VARIANCE > SR-RECON-TOLERANCE
+002290         MOVE SPACES TO SR-RECON-RECORD
+002300         MOVE "     *** MISMATCH - EXCEEDS CROSS-CHECK TOLERANCE"
+002310             TO SR-RECON-RECORD
+002320         WRITE SR-RECON-RECORD
+002330         ADD 1 TO SR-MISMATCH-COUNT
+002340     ELSE
+002350         ADD 1 TO SR-MATCH-COUNT
+002360     END-IF.
+002370 4200-EXIT.
+002380     EXIT.
+002390
+002400*****************************************************************
+002410*  9000-FINALIZE - SUMMARY TRAILER AND RETURN-CODE SIGNALING     *
+002420*****************************************************************
+002430 9000-FINALIZE.
+002440     MOVE SR-MATCH-COUNT    TO SR-MATCH-COUNT-ED.
+002450     MOVE SR-MISMATCH-COUNT TO SR-MISMATCH-COUNT-ED.
+002460
+002470     MOVE SPACES TO SR-RECON-RECORD.
+002480     WRITE SR-RECON-RECORD.
+002490
+002500     MOVE SPACES TO SR-PRINT-LINE.
+002510     STRING "READINGS MATCHED:    " DELIMITED BY SIZE
+002520            SR-MATCH-COUNT-ED       DELIMITED BY SIZE
+002530         INTO SR-PRINT-LINE.
+002540     WRITE SR-RECON-RECORD FROM SR-PRINT-LINE.
+002550
+002560     MOVE SPACES TO SR-PRINT-LINE.
+002570     STRING "READINGS MISMATCHED: " DELIMITED BY SIZE
+002580            SR-MISMATCH-COUNT-ED    DELIMITED BY SIZE
+002590         INTO SR-PRINT-LINE.
+002600     WRITE SR-RECON-RECORD FROM SR-PRINT-LINE.
+002610
+002620     ACCEPT SR-STAMP-TIME-FLD FROM TIME.
+002630     MOVE SR-STAMP-TIME-FLD TO SR-STAMP-RUN-TIME.
+002640
+002650     MOVE SPACES TO SR-RECON-RECORD.
+002660     WRITE SR-RECON-RECORD.
+002670
+002680     MOVE SPACES TO SR-PRINT-LINE.
+002690     STRING "JOB: "             DELIMITED BY SIZE
+002700            SR-STAMP-JOB-NAME   DELIMITED BY SIZE
+002710            "  OPERATOR: "      DELIMITED BY SIZE
+002720            SR-STAMP-OPERATOR-ID DELIMITED BY SIZE
+002730            "  RUN DATE: "      DELIMITED BY SIZE
+002740            SR-STAMP-RUN-DATE   DELIMITED BY SIZE
+002750            "  RUN TIME: "      DELIMITED BY SIZE
+002760            SR-STAMP-RUN-TIME   DELIMITED BY SIZE
+002770            " DONE"             DELIMITED BY SIZE
+002780         INTO SR-PRINT-LINE
+002790         ON OVERFLOW
+002800             DISPLAY "SR-PRINT-LINE OVERFLOW IN 9000-FINALIZE"
+002810     END-STRING.
+002820     WRITE SR-RECON-RECORD FROM SR-PRINT-LINE.
+002830
+002840     CLOSE SR-AUDIT-FILE.
+002850     CLOSE SR-RECON-FILE.
+002860
+002870     IF SR-MISMATCH-COUNT > ZERO
+002880         MOVE 4 TO RETURN-CODE
+002890     ELSE
+002900         MOVE ZERO TO RETURN-CODE
+002910     END-IF.
+002920 9000-EXIT.
+002930     EXIT.
