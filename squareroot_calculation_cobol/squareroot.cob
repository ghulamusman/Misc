@@ -1,79 +1,1141 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SQUAREROOT.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           
-           SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
-       DATA DIVISION.
-       FILE SECTION.
-       
-       FD STANDARD-OUTPUT.
-           01 OUT-LINE  PICTURE X(80).
-           01 TEST-LINE PICTURE S9(10).
-       WORKING-STORAGE SECTION.
-       77 DIFF PICTURE V9(5).
-       77 Z    PICTURE 9(11)V9(6).
-       77 USIN PICTURE S9(11)V9(6).
-       77 K    PICTURE S9999.
-       77 X    PICTURE 9(11)V9(6).
-       77 Y    PICTURE 9(11)V9(6).
-       77 TEMP PICTURE S9(11)V9(6).
-       
-       
-       PROCEDURE DIVISION.
-          
-       
-       INPU.       *> Getting user input and checking for correctness
-           DISPLAY X'0A'" ENTER VALUE: ".
-           ACCEPT USIN.
-           COMPUTE DIFF = 0.001.
-           IF USIN < ZERO THEN          
-               DISPLAY USIN'        INVALID INPUT'
-           END-IF.
-       INPU-END.
-
-           IF USIN < ZERO THEN
-              PERFORM INPU THRU INPU-END 
-                  UNTIL USIN > ZERO
-           END-IF.
-
-           MOVE USIN TO Z.
-
-       B1. 
-   
-           
-           COMPUTE X = Z / 2.
-                              *> The actual algorithm to calculate the square root
-
-           PERFORM S2 THRU E2 VARYING K FROM 1 BY 1
-               UNTIL K > 1000.
-
-                   *> incase of too many iterations.
-           DISPLAY Z '  ATTEMPT ABORTED,TOO MANY ITERATIONS'.
-           PERFORM INPU THRU S2
-               UNTIL K < ZERO.
-
-                *> Babylonian squareroot implementation
-
-       S2. 
-           COMPUTE Y ROUNDED = 0.5 * (X + Z / X).
-           COMPUTE TEMP = X - Y.
-           IF TEMP < ZERO THEN
-               COMPUTE TEMP = - TEMP
-           END-IF.
-           IF TEMP / (Y + X) < DIFF THEN
-               
-               DISPLAY "--------------------------------------------"
-               DISPLAY "        NUMBER               SQUARE ROOT"
-               DISPLAY "--------------------     -------------------"
-               DISPLAY Z "       " Y
-               DISPLAY X'0A'
-               MOVE Y TO X
-               goback
-           END-IF.
-       E2. 
-           MOVE Y TO X.
-       FINISH.
-       goback.
-       
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SQUAREROOT.
+000030 AUTHOR. J T MERCER.
+000040 INSTALLATION. DATA PROCESSING CENTER.
+000050 DATE-WRITTEN. 01/05/2019.
+000060 DATE-COMPILED. 08/09/2026.
+000070*****************************************************************
+000080*  SQUAREROOT - BABYLONIAN-METHOD SQUARE ROOT SUBPROGRAM        *
+000090*  CALLED FROM MAIN (AND FROM BATCH WRAPPERS) TO COMPUTE THE    *
+000100*  SQUARE ROOT OF A SINGLE READING AT A TIME.                   *
+000110*                                                                *
+000120*  MODIFICATION HISTORY                                         *
+000130*  DATE        INIT  DESCRIPTION                                *
+000140*  08/09/2026  JTM   ADDED OPTIONAL SRINPUT BATCH FILE - WHEN   *
+000150*                     PRESENT THE PROGRAM LOOPS RECORD-BY-      *
+000160*                     RECORD INSTEAD OF PROMPTING AT A CONSOLE. *
+000170*  08/09/2026  JTM   RESULTS NOW WRITTEN TO THE SRRPT PRINTED   *
+000180*                     REPORT FILE (TITLE BLOCK, RUN DATE, PAGE  *
+000190*                     BREAKS AND PAGE NUMBERS) IN PLACE OF RAW  *
+000200*                     DISPLAY OUTPUT.                           *
+000210*  08/09/2026  JTM   TOLERANCE AND THE ITERATION CEILING NOW     *
+000220*                     COME FROM THE OPTIONAL SRPARM CONTROL     *
+000230*                     FILE INSTEAD OF BEING HARDCODED.          *
+000240*  08/09/2026  JTM   ZERO AND NEGATIVE READINGS ARE NOW EDITED  *
+000250*                     AND LOGGED TO THE SRREJECT LISTING RATHER *
+000260*                     THAN BEING SILENTLY DROPPED.              *
+000270*  08/09/2026  JTM   EVERY SUCCESSFUL CALCULATION IS NOW LOGGED *
+000280*                     TO THE SRAUDIT TRAIL FILE.                *
+000290*  08/09/2026  JTM   ADDED SRCKPT CHECKPOINT/RESTART SUPPORT    *
+000300*                     FOR LONG BATCH RUNS (SEE SR-CKPT-INTERVAL *
+000310*                     ON THE SRPARM RECORD).                    *
+000320*  08/09/2026  JTM   RETURN-CODE IS NOW SET TO 4 WHEN ANY        *
+000330*                     READING WAS REJECTED BY EDITING, SO A      *
+000340*                     CALLING JOB STEP CAN TEST IT.              *
+000350*  08/09/2026  JTM   THE ITERATION COUNT IS NOW PRINTED ON THE   *
+000360*                     REPORT ALONGSIDE EACH RESULT.              *
+000370*  08/09/2026  JTM   ADDED AN END-OF-JOB SUMMARY TRAILER TO THE  *
+000380*                     SRRPT REPORT GIVING COUNTS OF READINGS     *
+000390*                     PROCESSED, CONVERGED, REJECTED AND ABORTED.*
+000400*  08/09/2026  JTM   ARITHMETIC SIZE ERRORS DURING ITERATION ARE*
+000410*                     NOW TRAPPED AND LOGGED TO THE SROVER       *
+000420*                     EXCEPTION FILE INSTEAD OF ABENDING THE JOB.*
+000430*  08/09/2026  JTM   ADDED A FIXED-WIDTH SRXCHG INTERCHANGE FILE *
+000440*                     SO DOWNSTREAM SYSTEMS CAN PICK UP ONE      *
+000450*                     RECORD PER READING WITHOUT READING SRRPT,  *
+000460*                     SRAUDIT, SRREJECT AND SROVER SEPARATELY.   *
+000470*  08/09/2026  JTM   SRRPT NOW CARRIES A JOB HEADER AND TRAILER  *
+000480*                     STAMP (JOB NAME, OPERATOR ID, RUN DATE AND *
+000490*                     RUN TIME) SO OUTPUT CAN BE TIED BACK TO A  *
+000500*                     JOB TICKET.                                *
+000510*****************************************************************
+000520 ENVIRONMENT DIVISION.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550
+000560     SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+000570
+000580     SELECT OPTIONAL SR-INPUT-FILE ASSIGN TO "SRINPUT"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS SR-INPUT-STATUS.
+000610
+000620     SELECT SR-REPORT-FILE ASSIGN TO "SRRPT"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS SR-REPORT-STATUS.
+000650
+000660     SELECT OPTIONAL SR-PARM-FILE ASSIGN TO "SRPARM"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS SR-PARM-STATUS.
+000690
+000700     SELECT SR-REJECT-FILE ASSIGN TO "SRREJECT"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS SR-REJECT-STATUS.
+000730
+000740     SELECT SR-AUDIT-FILE ASSIGN TO "SRAUDIT"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS SR-AUDIT-STATUS.
+000770
+000780     SELECT SR-OVERFLOW-FILE ASSIGN TO "SROVER"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS SR-OVERFLOW-STATUS.
+000810
+000820     SELECT SR-XCHG-FILE ASSIGN TO "SRXCHG"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS SR-XCHG-STATUS.
+000850
+000860     SELECT OPTIONAL SR-CKPT-FILE ASSIGN TO "SRCKPT"
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS SR-CKPT-STATUS.
+000890
+000900
+000910 DATA DIVISION.
+000920 FILE SECTION.
+000930
+000940 FD  STANDARD-OUTPUT.
+000950 01  OUT-LINE  PICTURE X(80).
+000960 01  TEST-LINE PICTURE S9(10).
+000970
+000980*****************************************************************
+000990*  SR-INPUT-FILE - BATCH READINGS.  STAGED AS ALPHANUMERIC SO A  *
+001000*  GARBLED RECORD CAN BE NUMVAL-EDITED (SEE 2250) INSTEAD OF     *
+001010*  BEING READ STRAIGHT INTO A NUMERIC FIELD.                    *
+001020 FD  SR-INPUT-FILE.
+001030 01  SR-INPUT-RECORD.
+001040     05  SR-INPUT-VALUE          PIC X(18).
+001050
+001060*****************************************************************
+001070*  SR-REPORT-FILE - PRINTED RESULTS, ONE LINE PER REPORT RECORD *
+001080*****************************************************************
+001090 FD  SR-REPORT-FILE.
+001100 01  SR-REPORT-RECORD               PIC X(80).
+001110
+001120*****************************************************************
+001130*  SR-PARM-FILE - RUN-CONTROL PARAMETERS READ ONCE AT STARTUP   *
+001140*****************************************************************
+001150 FD  SR-PARM-FILE.
+001160     COPY SRPARMRC.
+001170
+001180*****************************************************************
+001190*  SR-REJECT-FILE - LISTING OF READINGS REJECTED BY EDITING      *
+001200*****************************************************************
+001210 FD  SR-REJECT-FILE.
+001220     COPY SRREJREC.
+001230
+001240*****************************************************************
+001250*  SR-AUDIT-FILE - PER-CALCULATION AUDIT TRAIL                   *
+001260*****************************************************************
+001270 FD  SR-AUDIT-FILE.
+001280     COPY SRAUDREC.
+001290
+001300*****************************************************************
+001310*  SR-OVERFLOW-FILE - ARITHMETIC SIZE ERROR EXCEPTION LISTING    *
+001320*****************************************************************
+001330 FD  SR-OVERFLOW-FILE.
+001340     COPY SROVRREC.
+001350
+001360*****************************************************************
+001370*  SR-XCHG-FILE - FIXED-WIDTH INTERCHANGE RECORD, ONE PER READING*
+001380*  PROCESSED, FOR DOWNSTREAM SYSTEMS THAT DO NOT READ SRRPT.     *
+001390*****************************************************************
+001400 FD  SR-XCHG-FILE.
+001410     COPY SRXCHREC.
+001420
+001430*****************************************************************
+001440*  SR-CKPT-FILE - RESTART CHECKPOINT, REWRITTEN EVERY            *
+001450*  SR-CKPT-INTERVAL INPUT RECORDS DURING A BATCH RUN.            *
+001460*****************************************************************
+001470 FD  SR-CKPT-FILE.
+001480     COPY SRCKPREC.
+001490
+001500 WORKING-STORAGE SECTION.
+001510 77  DIFF PICTURE 9V9(6).
+001520 77  Z    PICTURE 9(11)V9(6).
+001530 77  USIN PICTURE S9(11)V9(6).
+001540 77  K    PICTURE S9999.
+001550 77  X    PICTURE 9(11)V9(6).
+001560 77  Y    PICTURE 9(11)V9(6).
+001570 77  TEMP PICTURE S9(11)V9(6).
+001580 77  SR-EST-WORK PICTURE 9(11)V9(6).
+001590 77  SR-EST-GUESS PICTURE 9(11)V9(6).
+001600
+001610 77  SR-INPUT-STATUS             PIC XX VALUE SPACES.
+001620
+001630 77  SR-MODE-SWITCH              PIC X(1) VALUE "N".
+001640     88  SR-BATCH-MODE                    VALUE "Y".
+001650     88  SR-INTERACTIVE-MODE              VALUE "N".
+001660
+001670 77  SR-EOF-SWITCH                PIC X(1) VALUE "N".
+001680     88  SR-END-OF-INPUT                  VALUE "Y".
+001690
+001700 77  SR-CONVERGED-SWITCH          PIC X(1) VALUE "N".
+001710     88  SR-CONVERGED                     VALUE "Y".
+001720     88  SR-NOT-CONVERGED                 VALUE "N".
+001730
+001740 77  SR-REPORT-STATUS             PIC XX VALUE SPACES.
+001750 77  SR-RUN-DATE                  PIC 9(8) VALUE ZERO.
+001760 77  SR-PAGE-NUMBER               PIC 9(4) COMP VALUE ZERO.
+001770 77  SR-PAGE-NUMBER-ED            PIC ZZZ9.
+001780 77  SR-ITER-ED                   PIC ZZZ9.
+001790 77  SR-LINE-COUNT                PIC 9(4) COMP VALUE ZERO.
+001800 77  SR-MAX-LINES                PIC 9(4) COMP VALUE 50.
+001810 77  SR-PRINT-LINE                PIC X(80) VALUE SPACES.
+001820
+001830 77  SR-HEADING-SWITCH            PIC X(1) VALUE "Y".
+001840     88  SR-HEADING-NEEDED                VALUE "Y".
+001850     88  SR-HEADING-NOT-NEEDED            VALUE "N".
+001860
+001870 77  SR-PARM-STATUS               PIC XX VALUE SPACES.
+001880 77  SR-MAX-ITERATIONS            PIC 9(4) VALUE 1000.
+001890
+001900 77  SR-REJECT-STATUS             PIC XX VALUE SPACES.
+001910 77  SR-REJECT-COUNT              PIC 9(6) COMP VALUE ZERO.
+001920 77  SR-REJ-TIME-FLD              PIC 9(8) VALUE ZERO.
+001930 77  SR-REJ-VALUE-ED              PIC -(10)9.9(6).
+001940
+001950 77  SR-INPUT-STAGE                PIC X(18) VALUE SPACES.
+001960 77  SR-NUMVAL-CHECK               PIC S9(4) COMP VALUE ZERO.
+001970 77  SR-REJ-NUMERIC-SWITCH         PIC X(1) VALUE "Y".
+001980     88  SR-REJ-WAS-NUMERIC                VALUE "Y".
+001990     88  SR-REJ-WAS-NOT-NUMERIC             VALUE "N".
+002000 77  SR-RETRY-COUNT               PIC 9(4) COMP VALUE ZERO.
+002010 77  SR-RETRY-LIMIT                PIC 9(4) COMP VALUE 10.
+002020 77  SR-RETRY-SWITCH               PIC X(1) VALUE "N".
+002030     88  SR-RETRY-EXCEEDED                 VALUE "Y".
+002040
+002050 77  SR-AUDIT-STATUS              PIC XX VALUE SPACES.
+002060 77  SR-AUD-TIME-FLD              PIC 9(8) VALUE ZERO.
+002070
+002080 77  SR-CALC-COUNT                PIC 9(6) COMP VALUE ZERO.
+002090 77  SR-ABORT-COUNT               PIC 9(6) COMP VALUE ZERO.
+002100 77  SR-CALC-COUNT-ED             PIC ZZZ,ZZ9.
+002110 77  SR-REJECT-COUNT-ED           PIC ZZZ,ZZ9.
+002120 77  SR-ABORT-COUNT-ED            PIC ZZZ,ZZ9.
+002130
+002140 77  SR-TOTAL-COUNT               PIC 9(6) COMP VALUE ZERO.
+002150 77  SR-TOTAL-COUNT-ED            PIC ZZZ,ZZ9.
+002160
+002170 77  SR-VAL-COUNT                 PIC 9(6) COMP VALUE ZERO.
+002180 77  SR-VAL-SUM                   PIC S9(15)V9(6) VALUE ZERO.
+002190 77  SR-VAL-MIN                   PIC S9(11)V9(6) VALUE ZERO.
+002200 77  SR-VAL-MAX                   PIC S9(11)V9(6) VALUE ZERO.
+002210 77  SR-VAL-AVG                   PIC S9(11)V9(6) VALUE ZERO.
+002220 77  SR-VAL-MIN-ED                PIC -(10)9.9(6).
+002230 77  SR-VAL-MAX-ED                PIC -(10)9.9(6).
+002240 77  SR-VAL-AVG-ED                PIC -(10)9.9(6).
+002250
+002260 77  SR-ITER-COUNT                PIC 9(6) COMP VALUE ZERO.
+002270 77  SR-ITER-SUM                  PIC 9(9) COMP VALUE ZERO.
+002280 77  SR-ITER-MIN                  PIC 9(4) VALUE ZERO.
+002290 77  SR-ITER-MAX                  PIC 9(4) VALUE ZERO.
+002300 77  SR-ITER-AVG                  PIC 9(4) VALUE ZERO.
+002310 77  SR-ITER-MIN-ED               PIC ZZZ9.
+002320 77  SR-ITER-MAX-ED               PIC ZZZ9.
+002330 77  SR-ITER-AVG-ED               PIC ZZZ9.
+002340
+002350 77  SR-OVERFLOW-STATUS           PIC XX VALUE SPACES.
+002360 77  SR-OVERFLOW-COUNT            PIC 9(6) COMP VALUE ZERO.
+002370 77  SR-OVERFLOW-COUNT-ED         PIC ZZZ,ZZ9.
+002380 77  SR-OVR-TIME-FLD              PIC 9(8) VALUE ZERO.
+002390 77  SR-OVR-VALUE-ED              PIC -(10)9.9(6).
+002400 77  SR-OVR-STAGE-TEXT            PIC X(20) VALUE SPACES.
+002410 77  SR-OVERFLOW-SWITCH           PIC X(1) VALUE "N".
+002420     88  SR-OVERFLOW-OCCURRED             VALUE "Y".
+002430
+002440 77  SR-XCHG-STATUS               PIC XX VALUE SPACES.
+002450 77  SR-XCH-STATUS-CODE           PIC X(1) VALUE SPACE.
+002460 77  SR-XCH-RESULT-WS             PIC S9(11)V9(6) VALUE ZERO.
+002470 77  SR-XCH-ITER-WS               PIC 9(4) VALUE ZERO.
+002480
+002490     COPY SRSTAMP.
+002500 77  SR-STAMP-TIME-FLD            PIC 9(8) VALUE ZERO.
+002510
+002520 77  SR-CKPT-STATUS               PIC XX VALUE SPACES.
+002530 77  SR-CKPT-INTERVAL             PIC 9(6) COMP VALUE ZERO.
+002540 77  SR-CKPT-RESTART-COUNT        PIC 9(8) COMP VALUE ZERO.
+002550 77  SR-INPUT-RECORD-NO           PIC 9(8) COMP VALUE ZERO.
+002560 77  SR-SKIP-COUNTER              PIC 9(8) COMP VALUE ZERO.
+002570 77  SR-CKPT-QUOTIENT             PIC 9(8) COMP VALUE ZERO.
+002580 77  SR-CKPT-REMAINDER            PIC 9(8) COMP VALUE ZERO.
+002590 77  SR-CKPT-TIME-FLD             PIC 9(8) VALUE ZERO.
+002600
+002610 LINKAGE SECTION.
+002620 01  SR-LNK-OPERATOR-ID           PIC X(8).
+002630
+002640 PROCEDURE DIVISION USING SR-LNK-OPERATOR-ID.
+002650
+002660*****************************************************************
+002670*  0000-MAINLINE                                                *
+002680*****************************************************************
+002690 0000-MAINLINE.
+002700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002710
+002720     IF SR-BATCH-MODE
+002730         PERFORM 2000-PROCESS-ONE-VALUE THRU 2000-EXIT
+002740             UNTIL SR-END-OF-INPUT
+002750     ELSE
+002760         PERFORM 2200-GET-VALID-INPUT THRU 2200-EXIT
+002770             UNTIL USIN > ZERO OR SR-RETRY-EXCEEDED
+002780         IF SR-RETRY-EXCEEDED
+002790             PERFORM 2350-LOG-RETRY-LIMIT THRU 2350-EXIT
+002800         ELSE
+002810             PERFORM 2000-PROCESS-ONE-VALUE THRU 2000-EXIT
+002820         END-IF
+002830     END-IF.
+002840
+002850     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+002860
+002870     GOBACK.
+002880
+002890*****************************************************************
+002900*  1000-INITIALIZE - OPEN THE OPTIONAL BATCH FILE AND DECIDE    *
+002910*  WHETHER THIS RUN IS BATCH OR INTERACTIVE.                    *
+002920*****************************************************************
+002930 1000-INITIALIZE.
+002940     PERFORM 1050-RESET-WORKING-STORAGE THRU 1050-EXIT.
+002950     ACCEPT SR-RUN-DATE FROM DATE YYYYMMDD.
+002960     PERFORM 1100-READ-PARMS THRU 1100-EXIT.
+002970
+002980     OPEN INPUT SR-INPUT-FILE.
+002990
+003000     IF SR-INPUT-STATUS = "05"
+003010         SET SR-INTERACTIVE-MODE TO TRUE
+003020     ELSE
+003030         SET SR-BATCH-MODE TO TRUE
+003040         PERFORM 1150-CHECK-RESTART THRU 1150-EXIT
+003050     END-IF.
+003060
+003070     PERFORM 1175-OPEN-OUTPUT-FILES THRU 1175-EXIT.
+003080     PERFORM 1170-WRITE-JOB-HEADER THRU 1170-EXIT.
+003090
+003100     IF SR-BATCH-MODE
+003110         PERFORM 2100-READ-NEXT-RECORD THRU 2100-EXIT
+003120     END-IF.
+003130 1000-EXIT.
+003140     EXIT.
+003150
+003160*****************************************************************
+003170*  1050-RESET-WORKING-STORAGE - RE-INITIALIZE EVERY COUNTER,     *
+003180*  SWITCH AND ACCUMULATOR BELOW BEFORE EACH RUN.  SQUAREROOT IS  *
+003190*  NOT MARKED INITIAL SO THIS IS CARRIED OUT EXPLICITLY RATHER   *
+003200*  THAN BY THE RUNTIME, SINCE MAIN'S RE-ENTERABLE MENU (SEE      *
+003210*  SQRTBABYEX) CAN CALL 'SQUAREROOT' MORE THAN ONCE IN A SINGLE  *
+003220*  PROCESS AND EACH CALL MUST START FROM A CLEAN SLATE.          *
+003230*****************************************************************
+003240 1050-RESET-WORKING-STORAGE.
+003250     MOVE ZERO TO USIN.
+003260     MOVE ZERO TO Z.
+003270     MOVE ZERO TO K.
+003280     MOVE ZERO TO X.
+003290     MOVE ZERO TO Y.
+003300     MOVE ZERO TO TEMP.
+003310
+003320     SET SR-INTERACTIVE-MODE TO TRUE.
+003330     MOVE "N" TO SR-EOF-SWITCH.
+003340     SET SR-HEADING-NEEDED TO TRUE.
+003350     MOVE ZERO TO SR-LINE-COUNT.
+003360     MOVE ZERO TO SR-PAGE-NUMBER.
+003370
+003380     MOVE ZERO TO SR-RETRY-COUNT.
+003390     MOVE "N" TO SR-RETRY-SWITCH.
+003400
+003410     MOVE ZERO TO SR-CALC-COUNT.
+003420     MOVE ZERO TO SR-REJECT-COUNT.
+003430     MOVE ZERO TO SR-ABORT-COUNT.
+003440     MOVE ZERO TO SR-OVERFLOW-COUNT.
+003450     MOVE ZERO TO SR-TOTAL-COUNT.
+003460
+003470     MOVE ZERO TO SR-VAL-COUNT.
+003480     MOVE ZERO TO SR-VAL-SUM.
+003490     MOVE ZERO TO SR-VAL-MIN.
+003500     MOVE ZERO TO SR-VAL-MAX.
+003510     MOVE ZERO TO SR-VAL-AVG.
+003520
+003530     MOVE ZERO TO SR-ITER-COUNT.
+003540     MOVE ZERO TO SR-ITER-SUM.
+003550     MOVE ZERO TO SR-ITER-MIN.
+003560     MOVE ZERO TO SR-ITER-MAX.
+003570     MOVE ZERO TO SR-ITER-AVG.
+003580
+003590     MOVE ZERO TO SR-CKPT-RESTART-COUNT.
+003600     MOVE ZERO TO SR-INPUT-RECORD-NO.
+003610     MOVE ZERO TO SR-SKIP-COUNTER.
+003620
+003630     MOVE "N" TO SR-OVERFLOW-SWITCH.
+003640 1050-EXIT.
+003650     EXIT.
+003660
+003670*****************************************************************
+003680*  1150-CHECK-RESTART - IF A CHECKPOINT INTERVAL IS CONFIGURED   *
+003690*  AND A PRIOR CHECKPOINT EXISTS, SKIP PAST THE INPUT RECORDS    *
+003700*  ALREADY PROCESSED ON THE EARLIER, INTERRUPTED RUN.            *
+003710*****************************************************************
+003720 1150-CHECK-RESTART.
+003730     IF SR-CKPT-INTERVAL > ZERO
+003740         OPEN INPUT SR-CKPT-FILE
+003750         IF SR-CKPT-STATUS = "00"
+003760             READ SR-CKPT-FILE
+003770               NOT AT END
+003780                 MOVE SR-CKPT-LAST-RECORD-NO
+003790                     TO SR-CKPT-RESTART-COUNT
+003800                 MOVE SR-CKPT-CALC-COUNT     TO SR-CALC-COUNT
+003810                 MOVE SR-CKPT-REJECT-COUNT   TO SR-REJECT-COUNT
+003820                 MOVE SR-CKPT-ABORT-COUNT    TO SR-ABORT-COUNT
+003830                 MOVE SR-CKPT-OVERFLOW-COUNT TO SR-OVERFLOW-COUNT
+003831                 MOVE SR-CKPT-VAL-COUNT      TO SR-VAL-COUNT
+003832                 MOVE SR-CKPT-VAL-SUM        TO SR-VAL-SUM
+003833                 MOVE SR-CKPT-VAL-MIN        TO SR-VAL-MIN
+003834                 MOVE SR-CKPT-VAL-MAX        TO SR-VAL-MAX
+003835                 MOVE SR-CKPT-ITER-COUNT     TO SR-ITER-COUNT
+003836                 MOVE SR-CKPT-ITER-SUM       TO SR-ITER-SUM
+003837                 MOVE SR-CKPT-ITER-MIN       TO SR-ITER-MIN
+003838                 MOVE SR-CKPT-ITER-MAX       TO SR-ITER-MAX
+003840             END-READ
+003850             CLOSE SR-CKPT-FILE
+003860         END-IF
+003870     END-IF.
+003880
+003890     IF SR-CKPT-RESTART-COUNT > ZERO
+003900         PERFORM 1160-SKIP-RECORD THRU 1160-EXIT
+003910             VARYING SR-SKIP-COUNTER FROM 1 BY 1
+003920                 UNTIL SR-SKIP-COUNTER > SR-CKPT-RESTART-COUNT
+003930                 OR SR-END-OF-INPUT
+003940     END-IF.
+003950 1150-EXIT.
+003960     EXIT.
+003970
+003980*****************************************************************
+003990*  1160-SKIP-RECORD - DISCARD ONE ALREADY-PROCESSED INPUT        *
+004000*  RECORD DURING A CHECKPOINT RESTART.                           *
+004010*****************************************************************
+004020 1160-SKIP-RECORD.
+004030     READ SR-INPUT-FILE
+004040         AT END
+004050             SET SR-END-OF-INPUT TO TRUE
+004060         NOT AT END
+004070             ADD 1 TO SR-INPUT-RECORD-NO
+004080     END-READ.
+004090 1160-EXIT.
+004100     EXIT.
+004110
+004120*****************************************************************
+004130*  1175-OPEN-OUTPUT-FILES - OPEN THE REPORT, REJECT, AUDIT,      *
+004140*  OVERFLOW AND INTERCHANGE FILES.  A CHECKPOINT RESTART OPENS   *
+004150*  THEM IN EXTEND MODE SO THE PRIOR, INTERRUPTED RUN'S OUTPUT    *
+004160*  IS KEPT RATHER THAN TRUNCATED.                                *
+004170*****************************************************************
+004180 1175-OPEN-OUTPUT-FILES.
+004190     IF SR-CKPT-RESTART-COUNT > ZERO
+004200         OPEN EXTEND SR-REPORT-FILE
+004210         OPEN EXTEND SR-REJECT-FILE
+004220         OPEN EXTEND SR-AUDIT-FILE
+004230         OPEN EXTEND SR-OVERFLOW-FILE
+004240         OPEN EXTEND SR-XCHG-FILE
+004250     ELSE
+004260         OPEN OUTPUT SR-REPORT-FILE
+004270         OPEN OUTPUT SR-REJECT-FILE
+004280         OPEN OUTPUT SR-AUDIT-FILE
+004290         OPEN OUTPUT SR-OVERFLOW-FILE
+004300         OPEN OUTPUT SR-XCHG-FILE
+004310     END-IF.
+004320 1175-EXIT.
+004330     EXIT.
+004340
+004350*****************************************************************
+004360*  1170-WRITE-JOB-HEADER - STAMP THE TOP OF THE SRRPT REPORT    *
+004370*  WITH THE JOB NAME, OPERATOR ID, RUN DATE AND RUN TIME SO THE  *
+004380*  OUTPUT CAN BE TIED BACK TO A JOB TICKET.                      *
+004390*****************************************************************
+004400 1170-WRITE-JOB-HEADER.
+004410     ACCEPT SR-STAMP-TIME-FLD FROM TIME.
+004420     MOVE SR-RUN-DATE TO SR-STAMP-RUN-DATE.
+004430     MOVE SR-STAMP-TIME-FLD TO SR-STAMP-RUN-TIME.
+004440
+004450     MOVE SPACES TO SR-PRINT-LINE.
+004460     STRING "JOB: "             DELIMITED BY SIZE
+004470            SR-STAMP-JOB-NAME   DELIMITED BY SIZE
+004480            "  OPERATOR: "      DELIMITED BY SIZE
+004490            SR-STAMP-OPERATOR-ID DELIMITED BY SIZE
+004500            "  RUN DATE: "      DELIMITED BY SIZE
+004510            SR-STAMP-RUN-DATE   DELIMITED BY SIZE
+004520            "  RUN TIME: "      DELIMITED BY SIZE
+004530            SR-STAMP-RUN-TIME   DELIMITED BY SIZE
+004540         INTO SR-PRINT-LINE.
+004550     WRITE SR-REPORT-RECORD FROM SR-PRINT-LINE.
+004560 1170-EXIT.
+004570     EXIT.
+004580
+004590*****************************************************************
+004600*  1100-READ-PARMS - PULL CONVERGENCE TOLERANCE AND THE          *
+004610*  ITERATION CEILING FROM THE OPTIONAL SRPARM CONTROL FILE SO    *
+004620*  OPERATORS CAN TUNE A RUN WITHOUT A RECOMPILE.  DEFAULTS ARE   *
+004630*  USED WHEN NO PARAMETER FILE IS SUPPLIED.                      *
+004640*****************************************************************
+004650 1100-READ-PARMS.
+004660     MOVE 0.001 TO DIFF.
+004670     MOVE 1000 TO SR-MAX-ITERATIONS.
+004680     MOVE ZERO TO SR-CKPT-INTERVAL.
+004690     MOVE "SQRTJOB " TO SR-PARM-JOB-NAME.
+004700     MOVE "SYSTEM  " TO SR-PARM-OPERATOR-ID.
+004710
+004720     OPEN INPUT SR-PARM-FILE.
+004730     IF SR-PARM-STATUS NOT = "05"
+004740         READ SR-PARM-FILE
+004750             NOT AT END
+004760                 MOVE SR-PARM-TOLERANCE TO DIFF
+004770                 MOVE SR-PARM-MAX-ITERATIONS TO SR-MAX-ITERATIONS
+004780                 MOVE SR-PARM-CKPT-INTERVAL TO SR-CKPT-INTERVAL
+004790         END-READ
+004800     END-IF.
+004810     CLOSE SR-PARM-FILE.
+004820     MOVE SR-PARM-JOB-NAME TO SR-STAMP-JOB-NAME.
+004830     MOVE SR-PARM-OPERATOR-ID TO SR-STAMP-OPERATOR-ID.
+004840     IF SR-LNK-OPERATOR-ID NOT = SPACES
+004850         MOVE SR-LNK-OPERATOR-ID TO SR-STAMP-OPERATOR-ID
+004860     END-IF.
+004870 1100-EXIT.
+004880     EXIT.
+004890
+004900*****************************************************************
+004910*  2000-PROCESS-ONE-VALUE - VALIDATE AND CALCULATE ONE READING  *
+004920*****************************************************************
+004930 2000-PROCESS-ONE-VALUE.
+004940     IF USIN > ZERO
+004950         MOVE USIN TO Z
+004960         PERFORM 4400-UPDATE-VALUE-STATS THRU 4400-EXIT
+004970         PERFORM 4000-CALCULATE-ROOT THRU 4000-EXIT
+004980     ELSE
+004990         IF SR-REJ-WAS-NOT-NUMERIC
+005000             CONTINUE
+005010         ELSE
+005020             SET SR-REJ-WAS-NUMERIC TO TRUE
+005030             PERFORM 2300-LOG-REJECT THRU 2300-EXIT
+005040         END-IF
+005050     END-IF.
+005060
+005070     IF SR-BATCH-MODE
+005080         PERFORM 2100-READ-NEXT-RECORD THRU 2100-EXIT
+005090     END-IF.
+005100 2000-EXIT.
+005110     EXIT.
+005120
+005130*****************************************************************
+005140*  2100-READ-NEXT-RECORD - NEXT READING FROM SRINPUT.  THE RAW   *
+005150*  RECORD IS STAGED INTO SR-INPUT-STAGE AND RUN THROUGH THE SAME *
+005160*  NUMVAL EDIT AS THE INTERACTIVE PROMPT (2250) SO A GARBLED     *
+005170*  BATCH RECORD IS REJECTED AND LOGGED RATHER THAN TREATED AS A  *
+005180*  NUMBER.                                                       *
+005190*****************************************************************
+005200 2100-READ-NEXT-RECORD.
+005210     READ SR-INPUT-FILE
+005220         AT END
+005230             SET SR-END-OF-INPUT TO TRUE
+005240         NOT AT END
+005250             ADD 1 TO SR-INPUT-RECORD-NO
+005260             MOVE SR-INPUT-VALUE TO SR-INPUT-STAGE
+005270             PERFORM 2250-VALIDATE-NUMERIC-STAGE THRU 2250-EXIT
+005280             PERFORM 5000-CHECK-CHECKPOINT THRU 5000-EXIT
+005290     END-READ.
+005300 2100-EXIT.
+005310     EXIT.
+005320
+005330*****************************************************************
+005340*  2200-GET-VALID-INPUT - CONSOLE PROMPT, USED ONLY WHEN NO      *
+005350*  BATCH FILE WAS SUPPLIED FOR THIS RUN.  A RETRY COUNT IS KEPT  *
+005360*  SO A TERMINAL THAT NEVER SUPPLIES A GOOD VALUE CANNOT HANG    *
+005370*  AN UNATTENDED RUN IN THIS LOOP FOREVER (SEE SR-RETRY-LIMIT).  *
+005380*****************************************************************
+005390 2200-GET-VALID-INPUT.
+005400     DISPLAY X'0A' " ENTER VALUE: ".
+005410     MOVE SPACES TO SR-INPUT-STAGE.
+005420     ACCEPT SR-INPUT-STAGE.
+005430     PERFORM 2250-VALIDATE-NUMERIC-STAGE THRU 2250-EXIT.
+005440     IF SR-REJ-WAS-NOT-NUMERIC
+005450         DISPLAY SR-INPUT-STAGE "  INVALID INPUT, NOT NUMERIC"
+005460     ELSE
+005470         IF USIN NOT > ZERO
+005480             DISPLAY USIN "  INVALID INPUT"
+005490             PERFORM 2300-LOG-REJECT THRU 2300-EXIT
+005500         END-IF
+005510     END-IF.
+005520
+005530     IF USIN > ZERO
+005540         MOVE ZERO TO SR-RETRY-COUNT
+005550     ELSE
+005560         ADD 1 TO SR-RETRY-COUNT
+005570         IF SR-RETRY-COUNT >= SR-RETRY-LIMIT
+005580             SET SR-RETRY-EXCEEDED TO TRUE
+005590         END-IF
+005600     END-IF.
+005610 2200-EXIT.
+005620     EXIT.
+005630
+005640*****************************************************************
+005650*  2250-VALIDATE-NUMERIC-STAGE - COMMON NUMVAL-STYLE EDIT FOR    *
+005660*  SR-INPUT-STAGE, SHARED BY THE INTERACTIVE PROMPT (2200) AND   *
+005670*  THE BATCH RECORD READER (2100) SO A GARBLED BATCH RECORD GETS *
+005680*  THE SAME VALIDATION AND REJECT LOGGING AS BAD CONSOLE INPUT.  *
+005690*****************************************************************
+005700 2250-VALIDATE-NUMERIC-STAGE.
+005710     MOVE FUNCTION TEST-NUMVAL (SR-INPUT-STAGE)
+005720       TO SR-NUMVAL-CHECK.
+005730     IF SR-NUMVAL-CHECK NOT = ZERO
+005740         SET SR-REJ-WAS-NOT-NUMERIC TO TRUE
+005750         MOVE ZERO TO USIN
+005760         PERFORM 2300-LOG-REJECT THRU 2300-EXIT
+005770     ELSE
+005780         SET SR-REJ-WAS-NUMERIC TO TRUE
+005790         MOVE FUNCTION NUMVAL (SR-INPUT-STAGE) TO USIN
+005800     END-IF.
+005810 2250-EXIT.
+005820     EXIT.
+005830
+005840*****************************************************************
+005850*  2300-LOG-REJECT - WRITE ONE ENTRY TO THE SRREJECT LISTING     *
+005860*  FOR A READING THAT FAILED EDITING (ZERO OR NEGATIVE VALUE).   *
+005870*****************************************************************
+005880 2300-LOG-REJECT.
+005890     MOVE USIN TO SR-REJ-VALUE-ED.
+005900     ACCEPT SR-REJ-TIME-FLD FROM TIME.
+005910
+005920     MOVE SPACES TO SR-REJECT-RECORD.
+005930     MOVE SR-RUN-DATE TO SR-REJ-DATE.
+005940     MOVE SR-REJ-TIME-FLD TO SR-REJ-TIME.
+005950     MOVE SR-STAMP-JOB-NAME TO SR-REJ-JOB-NAME.
+005960     MOVE SR-STAMP-OPERATOR-ID TO SR-REJ-OPERATOR-ID.
+005970     MOVE SR-REJ-VALUE-ED TO SR-REJ-ORIGINAL-VALUE.
+005980     IF SR-REJ-WAS-NOT-NUMERIC
+005990         MOVE SR-INPUT-STAGE TO SR-REJ-ORIGINAL-VALUE
+006000         MOVE "VALUE NOT NUMERIC" TO SR-REJ-REASON
+006010     ELSE
+006020         IF USIN = ZERO
+006030             MOVE "VALUE IS ZERO" TO SR-REJ-REASON
+006040         ELSE
+006050             MOVE "VALUE IS NEGATIVE" TO SR-REJ-REASON
+006060         END-IF
+006070     END-IF.
+006080
+006090     WRITE SR-REJECT-RECORD.
+006100     ADD 1 TO SR-REJECT-COUNT.
+006110
+006120     MOVE ZERO TO SR-XCH-RESULT-WS.
+006130     MOVE ZERO TO SR-XCH-ITER-WS.
+006140     MOVE "R" TO SR-XCH-STATUS-CODE.
+006150     PERFORM 4260-LOG-INTERCHANGE THRU 4260-EXIT.
+006160 2300-EXIT.
+006170     EXIT.
+006180
+006190*****************************************************************
+006200*  2350-LOG-RETRY-LIMIT - WRITE ONE ENTRY TO THE SRREJECT        *
+006210*  LISTING WHEN THE INTERACTIVE RETRY CEILING (SR-RETRY-LIMIT)   *
+006220*  IS HIT, SO A TERMINAL THAT NEVER SUPPLIES A GOOD VALUE CANNOT *
+006230*  LEAVE AN UNATTENDED RUN STUCK IN THE RE-PROMPT LOOP FOREVER.  *
+006240*****************************************************************
+006250 2350-LOG-RETRY-LIMIT.
+006260     DISPLAY X'0A' "RETRY LIMIT EXCEEDED, ABANDONING READING".
+006270     ACCEPT SR-REJ-TIME-FLD FROM TIME.
+006280
+006290     MOVE SPACES TO SR-REJECT-RECORD.
+006300     MOVE SR-RUN-DATE TO SR-REJ-DATE.
+006310     MOVE SR-REJ-TIME-FLD TO SR-REJ-TIME.
+006320     MOVE SR-STAMP-JOB-NAME TO SR-REJ-JOB-NAME.
+006330     MOVE SR-STAMP-OPERATOR-ID TO SR-REJ-OPERATOR-ID.
+006340     MOVE SR-INPUT-STAGE TO SR-REJ-ORIGINAL-VALUE.
+006350     MOVE "RETRY LIMIT EXCEEDED" TO SR-REJ-REASON.
+006360     WRITE SR-REJECT-RECORD.
+006370     ADD 1 TO SR-REJECT-COUNT.
+006380
+006390     MOVE ZERO TO SR-XCH-RESULT-WS.
+006400     MOVE ZERO TO SR-XCH-ITER-WS.
+006410     MOVE "R" TO SR-XCH-STATUS-CODE.
+006420     PERFORM 4260-LOG-INTERCHANGE THRU 4260-EXIT.
+006430 2350-EXIT.
+006440     EXIT.
+006450
+006460*****************************************************************
+006470*  4000-CALCULATE-ROOT - BABYLONIAN SQUARE ROOT ITERATION       *
+006480*****************************************************************
+006490 4000-CALCULATE-ROOT.
+006500     MOVE "N" TO SR-OVERFLOW-SWITCH.
+006510     PERFORM 4075-ESTIMATE-INITIAL-GUESS THRU 4075-EXIT.
+006520     IF X = ZERO AND NOT SR-OVERFLOW-OCCURRED
+006530         MOVE "INITIAL GUESS"   TO SR-OVR-STAGE-TEXT
+006540         PERFORM 4050-LOG-OVERFLOW THRU 4050-EXIT
+006550     END-IF.
+006560
+006570     SET SR-NOT-CONVERGED TO TRUE.
+006580     IF NOT SR-OVERFLOW-OCCURRED
+006590         PERFORM 4100-ITERATE-STEP THRU 4100-EXIT
+006600             VARYING K FROM 1 BY 1
+006610                 UNTIL K > SR-MAX-ITERATIONS OR SR-CONVERGED
+006620                     OR SR-OVERFLOW-OCCURRED
+006630     END-IF.
+006640
+006650     IF SR-OVERFLOW-OCCURRED
+006660         CONTINUE
+006670     ELSE
+006680         PERFORM 4450-UPDATE-ITER-STATS THRU 4450-EXIT
+006690         IF SR-CONVERGED
+006700             PERFORM 4200-DISPLAY-RESULT THRU 4200-EXIT
+006710         ELSE
+006720             DISPLAY Z "  ATTEMPT ABORTED,TOO MANY ITERATIONS"
+006730             ADD 1 TO SR-ABORT-COUNT
+006740             MOVE ZERO TO SR-XCH-RESULT-WS
+006750             MOVE K TO SR-XCH-ITER-WS
+006760             MOVE "X" TO SR-XCH-STATUS-CODE
+006770             PERFORM 4260-LOG-INTERCHANGE THRU 4260-EXIT
+006780         END-IF
+006790     END-IF.
+006800 4000-EXIT.
+006810     EXIT.
+006820
+006830*****************************************************************
+006840*  4075-ESTIMATE-INITIAL-GUESS - SET X TO A STARTING ESTIMATE   *
+006850*  BASED ON THE ORDER OF MAGNITUDE OF Z RATHER THAN A FLAT Z/2,  *
+006860*  SO VERY LARGE OR VERY SMALL READINGS CONVERGE IN FEWER        *
+006870*  ITERATIONS OF 4100-ITERATE-STEP.                              *
+006880*****************************************************************
+006890 4075-ESTIMATE-INITIAL-GUESS.
+006900     MOVE Z TO SR-EST-WORK.
+006910     MOVE 1 TO SR-EST-GUESS.
+006920     PERFORM 4076-SCALE-GUESS-UP THRU 4076-EXIT
+006930         UNTIL SR-EST-WORK < 100 OR SR-OVERFLOW-OCCURRED.
+006940     IF NOT SR-OVERFLOW-OCCURRED
+006950         PERFORM 4077-SCALE-GUESS-DOWN THRU 4077-EXIT
+006960             UNTIL SR-EST-WORK >= 1 OR SR-OVERFLOW-OCCURRED
+006970     END-IF.
+006980     IF NOT SR-OVERFLOW-OCCURRED
+006990         MOVE SR-EST-GUESS TO X
+007000     END-IF.
+007010 4075-EXIT.
+007020     EXIT.
+007030
+007040*****************************************************************
+007050*  4076-SCALE-GUESS-UP - FOR READINGS OF 100 OR MORE, DIVIDE THE *
+007060*  WORKING VALUE BY 100 AND MULTIPLY THE GUESS BY 10 (SQUARE     *
+007070*  ROOT OF 100), SHRINKING THE WORKING VALUE TOWARD 1-99.        *
+007080*  GUARDED BY SIZE ERROR SINCE SR-EST-GUESS CAN BE DRIVEN PAST   *
+007090*  ITS PICTURE WIDTH BY AN EXTREME INPUT MAGNITUDE.              *
+007100*****************************************************************
+007110 4076-SCALE-GUESS-UP.
+007120     DIVIDE SR-EST-WORK BY 100 GIVING SR-EST-WORK
+007130         ON SIZE ERROR
+007140             MOVE "EST GUESS SCALE-UP" TO SR-OVR-STAGE-TEXT
+007150             PERFORM 4050-LOG-OVERFLOW THRU 4050-EXIT
+007160             GO TO 4076-EXIT
+007170     END-DIVIDE.
+007180     MULTIPLY SR-EST-GUESS BY 10 GIVING SR-EST-GUESS
+007190         ON SIZE ERROR
+007200             MOVE "EST GUESS SCALE-UP" TO SR-OVR-STAGE-TEXT
+007210             PERFORM 4050-LOG-OVERFLOW THRU 4050-EXIT
+007220             GO TO 4076-EXIT
+007230     END-MULTIPLY.
+007240 4076-EXIT.
+007250     EXIT.
+007260
+007270*****************************************************************
+007280*  4077-SCALE-GUESS-DOWN - FOR READINGS UNDER 1, MULTIPLY THE   *
+007290*  WORKING VALUE BY 100 AND DIVIDE THE GUESS BY 10, GROWING THE  *
+007300*  WORKING VALUE TOWARD 1-99.                                    *
+007310*  GUARDED BY SIZE ERROR FOR THE SAME REASON AS 4076 ABOVE.      *
+007320*****************************************************************
+007330 4077-SCALE-GUESS-DOWN.
+007340     MULTIPLY SR-EST-WORK BY 100 GIVING SR-EST-WORK
+007350         ON SIZE ERROR
+007360             MOVE "EST GUESS SCALE-DN" TO SR-OVR-STAGE-TEXT
+007370             PERFORM 4050-LOG-OVERFLOW THRU 4050-EXIT
+007380             GO TO 4077-EXIT
+007390     END-MULTIPLY.
+007400     DIVIDE SR-EST-GUESS BY 10 GIVING SR-EST-GUESS
+007410         ON SIZE ERROR
+007420             MOVE "EST GUESS SCALE-DN" TO SR-OVR-STAGE-TEXT
+007430             PERFORM 4050-LOG-OVERFLOW THRU 4050-EXIT
+007440             GO TO 4077-EXIT
+007450     END-DIVIDE.
+007460 4077-EXIT.
+007470     EXIT.
+007480
+007490 4100-ITERATE-STEP.
+007500     COMPUTE Y ROUNDED = 0.5 * (X + Z / X)
+007510         ON SIZE ERROR
+007520             MOVE "ITERATION STEP"  TO SR-OVR-STAGE-TEXT
+007530             PERFORM 4050-LOG-OVERFLOW THRU 4050-EXIT
+007540             GO TO 4100-EXIT
+007550     END-COMPUTE.
+007560     COMPUTE TEMP = X - Y.
+007570     IF TEMP < ZERO
+007580         COMPUTE TEMP = - TEMP
+007590     END-IF.
+007600
+007610     IF TEMP / (Y + X) < DIFF
+007620         SET SR-CONVERGED TO TRUE
+007630     ELSE
+007640         MOVE Y TO X
+007650     END-IF.
+007660 4100-EXIT.
+007670     EXIT.
+007680
+007690*****************************************************************
+007700*  4050-LOG-OVERFLOW - WRITE ONE ENTRY TO THE SROVER EXCEPTION   *
+007710*  FILE WHEN A COMPUTE STATEMENT TRIPS ON SIZE ERROR, AND MARK   *
+007720*  THE CURRENT READING AS ABANDONED.                             *
+007730*****************************************************************
+007740 4050-LOG-OVERFLOW.
+007750     MOVE Z TO SR-OVR-VALUE-ED.
+007760     ACCEPT SR-OVR-TIME-FLD FROM TIME.
+007770
+007780     MOVE SPACES TO SR-OVERFLOW-RECORD.
+007790     MOVE SR-RUN-DATE       TO SR-OVR-DATE.
+007800     MOVE SR-OVR-TIME-FLD   TO SR-OVR-TIME.
+007810     MOVE SR-STAMP-JOB-NAME TO SR-OVR-JOB-NAME.
+007820     MOVE SR-STAMP-OPERATOR-ID TO SR-OVR-OPERATOR-ID.
+007830     MOVE SR-OVR-STAGE-TEXT TO SR-OVR-STAGE.
+007840     MOVE SR-OVR-VALUE-ED   TO SR-OVR-VALUE.
+007850     WRITE SR-OVERFLOW-RECORD.
+007860
+007870     ADD 1 TO SR-OVERFLOW-COUNT.
+007880     SET SR-OVERFLOW-OCCURRED TO TRUE.
+007890
+007900     MOVE ZERO TO SR-XCH-RESULT-WS.
+007910     MOVE ZERO TO SR-XCH-ITER-WS.
+007920     MOVE "O" TO SR-XCH-STATUS-CODE.
+007930     PERFORM 4260-LOG-INTERCHANGE THRU 4260-EXIT.
+007940 4050-EXIT.
+007950     EXIT.
+007960*****************************************************************
+007970*  4200-DISPLAY-RESULT - WRITE ONE DETAIL LINE TO THE SRRPT      *
+007980*  REPORT FILE, STARTING A NEW PAGE WHEN THE PAGE IS FULL.       *
+007990*****************************************************************
+008000 4200-DISPLAY-RESULT.
+008010     IF SR-HEADING-NEEDED
+008020         OR SR-LINE-COUNT >= SR-MAX-LINES
+008030         PERFORM 4300-WRITE-PAGE-HEADERS THRU 4300-EXIT
+008040     END-IF.
+008050
+008060     MOVE K TO SR-ITER-ED.
+008070     MOVE SPACES TO SR-PRINT-LINE.
+008080     STRING Z              DELIMITED BY SIZE
+008090            "          "   DELIMITED BY SIZE
+008100            Y              DELIMITED BY SIZE
+008110            "     "        DELIMITED BY SIZE
+008120            SR-ITER-ED     DELIMITED BY SIZE
+008130         INTO SR-PRINT-LINE.
+008140     WRITE SR-REPORT-RECORD FROM SR-PRINT-LINE.
+008150     ADD 1 TO SR-LINE-COUNT.
+008160     ADD 1 TO SR-CALC-COUNT.
+008170     PERFORM 4250-LOG-AUDIT THRU 4250-EXIT.
+008180 4200-EXIT.
+008190     EXIT.
+008200
+008210*****************************************************************
+008220*  4250-LOG-AUDIT - WRITE ONE ENTRY TO THE SRAUDIT TRAIL FOR     *
+008230*  EVERY SUCCESSFUL CALCULATION.                                 *
+008240*****************************************************************
+008250 4250-LOG-AUDIT.
+008260     ACCEPT SR-AUD-TIME-FLD FROM TIME.
+008270
+008280     MOVE SPACES TO SR-AUDIT-RECORD.
+008290     MOVE SR-RUN-DATE TO SR-AUD-DATE.
+008300     MOVE SR-AUD-TIME-FLD TO SR-AUD-TIME.
+008310     MOVE SR-STAMP-JOB-NAME TO SR-AUD-JOB-NAME.
+008320     MOVE SR-STAMP-OPERATOR-ID TO SR-AUD-OPERATOR-ID.
+008330     MOVE Z TO SR-AUD-INPUT-VALUE.
+008340     MOVE Y TO SR-AUD-RESULT-VALUE.
+008350     MOVE K TO SR-AUD-ITERATIONS.
+008360     WRITE SR-AUDIT-RECORD.
+008370
+008380     MOVE Y TO SR-XCH-RESULT-WS.
+008390     MOVE K TO SR-XCH-ITER-WS.
+008400     MOVE "C" TO SR-XCH-STATUS-CODE.
+008410     PERFORM 4260-LOG-INTERCHANGE THRU 4260-EXIT.
+008420 4250-EXIT.
+008430     EXIT.
+008440
+008450*****************************************************************
+008460*  4260-LOG-INTERCHANGE - WRITE ONE FIXED-WIDTH RECORD TO THE   *
+008470*  SRXCHG INTERCHANGE FILE FOR EVERY READING PROCESSED, WHETHER  *
+008480*  IT CONVERGED, WAS REJECTED, OR WAS ABANDONED.                 *
+008490*****************************************************************
+008500 4260-LOG-INTERCHANGE.
+008510     MOVE SPACES TO SR-INTERCHANGE-RECORD.
+008520     MOVE USIN TO SR-XCH-INPUT-VALUE.
+008530     MOVE SR-XCH-RESULT-WS TO SR-XCH-RESULT-VALUE.
+008540     MOVE SR-XCH-ITER-WS TO SR-XCH-ITERATIONS.
+008550     MOVE SR-XCH-STATUS-CODE TO SR-XCH-STATUS.
+008560     MOVE SR-STAMP-JOB-NAME TO SR-XCH-JOB-NAME.
+008570     MOVE SR-STAMP-OPERATOR-ID TO SR-XCH-OPERATOR-ID.
+008580     WRITE SR-INTERCHANGE-RECORD.
+008590 4260-EXIT.
+008600     EXIT.
+008610
+008620*****************************************************************
+008630*  4400-UPDATE-VALUE-STATS - TRACK THE RUNNING MINIMUM, MAXIMUM  *
+008640*  AND SUM OF EVERY INPUT VALUE HANDED TO 4000-CALCULATE-ROOT,   *
+008650*  FOR THE END-OF-JOB SUMMARY.                                  *
+008660*****************************************************************
+008670 4400-UPDATE-VALUE-STATS.
+008680     IF SR-VAL-COUNT = ZERO
+008690         MOVE Z TO SR-VAL-MIN
+008700         MOVE Z TO SR-VAL-MAX
+008710     ELSE
+008720         IF Z < SR-VAL-MIN
+008730             MOVE Z TO SR-VAL-MIN
+008740         END-IF
+008750         IF Z > SR-VAL-MAX
+008760             MOVE Z TO SR-VAL-MAX
+008770         END-IF
+008780     END-IF.
+008790     ADD 1 TO SR-VAL-COUNT.
+008800     ADD Z TO SR-VAL-SUM.
+008810 4400-EXIT.
+008820     EXIT.
+008830
+008840*****************************************************************
+008850*  4450-UPDATE-ITER-STATS - TRACK THE RUNNING MINIMUM, MAXIMUM   *
+008860*  AND SUM OF THE ITERATION COUNT K FOR EVERY READING THAT       *
+008870*  ACTUALLY ITERATED (CONVERGED OR ABORTED), FOR THE END-OF-JOB  *
+008880*  SUMMARY.                                                      *
+008890*****************************************************************
+008900 4450-UPDATE-ITER-STATS.
+008910     IF SR-ITER-COUNT = ZERO
+008920         MOVE K TO SR-ITER-MIN
+008930         MOVE K TO SR-ITER-MAX
+008940     ELSE
+008950         IF K < SR-ITER-MIN
+008960             MOVE K TO SR-ITER-MIN
+008970         END-IF
+008980         IF K > SR-ITER-MAX
+008990             MOVE K TO SR-ITER-MAX
+009000         END-IF
+009010     END-IF.
+009020     ADD 1 TO SR-ITER-COUNT.
+009030     ADD K TO SR-ITER-SUM.
+009040 4450-EXIT.
+009050     EXIT.
+009060
+009070*****************************************************************
+009080*  4300-WRITE-PAGE-HEADERS - TITLE BLOCK, RUN DATE AND COLUMN   *
+009090*  HEADINGS AT THE TOP OF EVERY REPORT PAGE.                    *
+009100*****************************************************************
+009110 4300-WRITE-PAGE-HEADERS.
+009120     ADD 1 TO SR-PAGE-NUMBER.
+009130     MOVE SR-PAGE-NUMBER TO SR-PAGE-NUMBER-ED.
+009140
+009150     MOVE SPACES TO SR-PRINT-LINE.
+009160     STRING "SQUARE ROOT CALCULATION REPORT" DELIMITED BY SIZE
+009170            "   RUN DATE: "                  DELIMITED BY SIZE
+009180            SR-RUN-DATE                      DELIMITED BY SIZE
+009190            "   PAGE: "                      DELIMITED BY SIZE
+009200            SR-PAGE-NUMBER-ED                DELIMITED BY SIZE
+009210         INTO SR-PRINT-LINE.
+009220     WRITE SR-REPORT-RECORD FROM SR-PRINT-LINE.
+009230
+009240     MOVE SPACES TO SR-REPORT-RECORD.
+009250     WRITE SR-REPORT-RECORD.
+009260
+009270     MOVE "        NUMBER               SQUARE ROOT          ITER"
+009280         TO SR-REPORT-RECORD.
+009290     WRITE SR-REPORT-RECORD.
+009300
+009310     MOVE "--------------------     -------------------     ----"
+009320         TO SR-REPORT-RECORD.
+009330     WRITE SR-REPORT-RECORD.
+009340
+009350     MOVE ZERO TO SR-LINE-COUNT.
+009360     SET SR-HEADING-NOT-NEEDED TO TRUE.
+009370 4300-EXIT.
+009380     EXIT.
+009390
+009400*****************************************************************
+009410*  5000-CHECK-CHECKPOINT - EVERY SR-CKPT-INTERVAL INPUT RECORDS  *
+009420*  DURING A BATCH RUN, REWRITE THE SRCKPT CHECKPOINT RECORD SO   *
+009430*  A RERUN CAN RESTART AFTER THE LAST ONE PROCESSED.             *
+009440*****************************************************************
+009450 5000-CHECK-CHECKPOINT.
+009460     IF SR-CKPT-INTERVAL > ZERO
+009470         DIVIDE SR-INPUT-RECORD-NO BY SR-CKPT-INTERVAL
+009480             GIVING SR-CKPT-QUOTIENT
+009490             REMAINDER SR-CKPT-REMAINDER
+009500         IF SR-CKPT-REMAINDER = ZERO
+009510             PERFORM 5050-WRITE-CHECKPOINT THRU 5050-EXIT
+009520         END-IF
+009530     END-IF.
+009540 5000-EXIT.
+009550     EXIT.
+009560
+009570*****************************************************************
+009580*  5050-WRITE-CHECKPOINT - REWRITE THE SINGLE-RECORD SRCKPT      *
+009590*  FILE WITH THE LAST INPUT RECORD NUMBER PROCESSED.             *
+009600*****************************************************************
+009610 5050-WRITE-CHECKPOINT.
+009620     ACCEPT SR-CKPT-TIME-FLD FROM TIME.
+009630     OPEN OUTPUT SR-CKPT-FILE.
+009640     MOVE SPACES TO SR-CHECKPOINT-RECORD.
+009650     MOVE SR-INPUT-RECORD-NO TO SR-CKPT-LAST-RECORD-NO.
+009660     MOVE SR-RUN-DATE TO SR-CKPT-DATE.
+009670     MOVE SR-CKPT-TIME-FLD TO SR-CKPT-TIME.
+009680     MOVE SR-CALC-COUNT TO SR-CKPT-CALC-COUNT.
+009690     MOVE SR-REJECT-COUNT TO SR-CKPT-REJECT-COUNT.
+009700     MOVE SR-ABORT-COUNT TO SR-CKPT-ABORT-COUNT.
+009710     MOVE SR-OVERFLOW-COUNT TO SR-CKPT-OVERFLOW-COUNT.
+009711     MOVE SR-VAL-COUNT TO SR-CKPT-VAL-COUNT.
+009712     MOVE SR-VAL-SUM TO SR-CKPT-VAL-SUM.
+009713     MOVE SR-VAL-MIN TO SR-CKPT-VAL-MIN.
+009714     MOVE SR-VAL-MAX TO SR-CKPT-VAL-MAX.
+009715     MOVE SR-ITER-COUNT TO SR-CKPT-ITER-COUNT.
+009716     MOVE SR-ITER-SUM TO SR-CKPT-ITER-SUM.
+009717     MOVE SR-ITER-MIN TO SR-CKPT-ITER-MIN.
+009718     MOVE SR-ITER-MAX TO SR-CKPT-ITER-MAX.
+009720     WRITE SR-CHECKPOINT-RECORD.
+009730     CLOSE SR-CKPT-FILE.
+009740 5050-EXIT.
+009750     EXIT.
+009760
+009770*****************************************************************
+009780*  9000-FINALIZE                                                *
+009790*****************************************************************
+009800 9000-FINALIZE.
+009810     IF SR-BATCH-MODE
+009820         IF SR-CKPT-INTERVAL > ZERO
+009830             MOVE ZERO TO SR-INPUT-RECORD-NO
+009840             PERFORM 5050-WRITE-CHECKPOINT THRU 5050-EXIT
+009850         END-IF
+009860     END-IF.
+009870     CLOSE SR-INPUT-FILE.
+009880     PERFORM 9100-WRITE-SUMMARY THRU 9100-EXIT.
+009890     CLOSE SR-REPORT-FILE.
+009900     CLOSE SR-REJECT-FILE.
+009910     CLOSE SR-AUDIT-FILE.
+009920     CLOSE SR-OVERFLOW-FILE.
+009930     CLOSE SR-XCHG-FILE.
+009940
+009950     IF SR-OVERFLOW-COUNT > ZERO
+009960         MOVE 8 TO RETURN-CODE
+009970     ELSE
+009980         IF SR-REJECT-COUNT > ZERO
+009990             MOVE 4 TO RETURN-CODE
+010000         ELSE
+010010             IF SR-ABORT-COUNT > ZERO
+010020                 MOVE 2 TO RETURN-CODE
+010030             ELSE
+010040                 MOVE ZERO TO RETURN-CODE
+010050             END-IF
+010060         END-IF
+010070     END-IF.
+010080 9000-EXIT.
+010090     EXIT.
+010100
+010110*****************************************************************
+010120*  9100-WRITE-SUMMARY - END-OF-JOB TRAILER ON THE SRRPT REPORT,  *
+010130*  GIVING CONTROL TOTALS FOR THE RUN JUST COMPLETED.             *
+010140*****************************************************************
+010150 9100-WRITE-SUMMARY.
+010160     MOVE SR-CALC-COUNT     TO SR-CALC-COUNT-ED.
+010170     MOVE SR-REJECT-COUNT   TO SR-REJECT-COUNT-ED.
+010180     MOVE SR-ABORT-COUNT    TO SR-ABORT-COUNT-ED.
+010190     MOVE SR-OVERFLOW-COUNT TO SR-OVERFLOW-COUNT-ED.
+010200
+010210     ADD SR-CALC-COUNT SR-REJECT-COUNT SR-ABORT-COUNT
+010220         SR-OVERFLOW-COUNT GIVING SR-TOTAL-COUNT.
+010230     MOVE SR-TOTAL-COUNT TO SR-TOTAL-COUNT-ED.
+010240
+010250     IF SR-VAL-COUNT > ZERO
+010260         COMPUTE SR-VAL-AVG ROUNDED = SR-VAL-SUM / SR-VAL-COUNT
+010270         MOVE SR-VAL-MIN TO SR-VAL-MIN-ED
+010280         MOVE SR-VAL-MAX TO SR-VAL-MAX-ED
+010290         MOVE SR-VAL-AVG TO SR-VAL-AVG-ED
+010300     END-IF.
+010310
+010320     IF SR-ITER-COUNT > ZERO
+010330         COMPUTE SR-ITER-AVG ROUNDED = SR-ITER-SUM / SR-ITER-COUNT
+010340         MOVE SR-ITER-MIN TO SR-ITER-MIN-ED
+010350         MOVE SR-ITER-MAX TO SR-ITER-MAX-ED
+010360         MOVE SR-ITER-AVG TO SR-ITER-AVG-ED
+010370     END-IF.
+010380
+010390     MOVE SPACES TO SR-REPORT-RECORD.
+010400     WRITE SR-REPORT-RECORD.
+010410
+010420     MOVE "--------------------     -------------------     ----"
+010430         TO SR-REPORT-RECORD.
+010440     WRITE SR-REPORT-RECORD.
+010450
+010460     MOVE SPACES TO SR-PRINT-LINE.
+010470     STRING "READINGS CONVERGED: "   DELIMITED BY SIZE
+010480            SR-CALC-COUNT-ED         DELIMITED BY SIZE
+010490         INTO SR-PRINT-LINE.
+010500     WRITE SR-REPORT-RECORD FROM SR-PRINT-LINE.
+010510
+010520     MOVE SPACES TO SR-PRINT-LINE.
+010530     STRING "READINGS REJECTED:  "   DELIMITED BY SIZE
+010540            SR-REJECT-COUNT-ED       DELIMITED BY SIZE
+010550         INTO SR-PRINT-LINE.
+010560     WRITE SR-REPORT-RECORD FROM SR-PRINT-LINE.
+010570
+010580     MOVE SPACES TO SR-PRINT-LINE.
+010590     STRING "READINGS ABORTED:   "   DELIMITED BY SIZE
+010600            SR-ABORT-COUNT-ED        DELIMITED BY SIZE
+010610         INTO SR-PRINT-LINE.
+010620     WRITE SR-REPORT-RECORD FROM SR-PRINT-LINE.
+010630
+010640     MOVE SPACES TO SR-PRINT-LINE.
+010650     STRING "SIZE ERRORS:        "   DELIMITED BY SIZE
+010660            SR-OVERFLOW-COUNT-ED     DELIMITED BY SIZE
+010670         INTO SR-PRINT-LINE.
+010680     WRITE SR-REPORT-RECORD FROM SR-PRINT-LINE.
+010690
+010700     MOVE SPACES TO SR-PRINT-LINE.
+010710     STRING "TOTAL RECORDS PROCESSED: "  DELIMITED BY SIZE
+010720            SR-TOTAL-COUNT-ED            DELIMITED BY SIZE
+010730         INTO SR-PRINT-LINE.
+010740     WRITE SR-REPORT-RECORD FROM SR-PRINT-LINE.
+010750
+010760     IF SR-VAL-COUNT > ZERO
+010770         MOVE SPACES TO SR-PRINT-LINE
+010780         STRING "VALUE MIN: "             DELIMITED BY SIZE
+010790                SR-VAL-MIN-ED             DELIMITED BY SIZE
+010800                " MAX: "                  DELIMITED BY SIZE
+010810                SR-VAL-MAX-ED             DELIMITED BY SIZE
+010820                " AVG: "                  DELIMITED BY SIZE
+010830                SR-VAL-AVG-ED             DELIMITED BY SIZE
+010840             INTO SR-PRINT-LINE
+010841             ON OVERFLOW
+010842                 DISPLAY "SR-PRINT-LINE OVERFLOW - VALUE STATS"
+010843         END-STRING
+010850         WRITE SR-REPORT-RECORD FROM SR-PRINT-LINE
+010860     END-IF.
+010870
+010880     IF SR-ITER-COUNT > ZERO
+010890         MOVE SPACES TO SR-PRINT-LINE
+010900         STRING "ITERATIONS   MIN: "     DELIMITED BY SIZE
+010910                SR-ITER-MIN-ED            DELIMITED BY SIZE
+010920                "  MAX: "                 DELIMITED BY SIZE
+010930                SR-ITER-MAX-ED            DELIMITED BY SIZE
+010940                "  AVG: "                 DELIMITED BY SIZE
+010950                SR-ITER-AVG-ED            DELIMITED BY SIZE
+010960             INTO SR-PRINT-LINE
+010970         WRITE SR-REPORT-RECORD FROM SR-PRINT-LINE
+010980     END-IF.
+010990
+011000     ACCEPT SR-STAMP-TIME-FLD FROM TIME.
+011010     MOVE SR-STAMP-TIME-FLD TO SR-STAMP-RUN-TIME.
+011020
+011030     MOVE SPACES TO SR-REPORT-RECORD.
+011040     WRITE SR-REPORT-RECORD.
+011050
+011060     MOVE SPACES TO SR-PRINT-LINE.
+011070     STRING "JOB: "             DELIMITED BY SIZE
+011080            SR-STAMP-JOB-NAME   DELIMITED BY SIZE
+011090            "  OPERATOR: "      DELIMITED BY SIZE
+011100            SR-STAMP-OPERATOR-ID DELIMITED BY SIZE
+011110            "  RUN DATE: "      DELIMITED BY SIZE
+011120            SR-STAMP-RUN-DATE   DELIMITED BY SIZE
+011130            "  RUN TIME: "      DELIMITED BY SIZE
+011140            SR-STAMP-RUN-TIME   DELIMITED BY SIZE
+011150            " DONE"             DELIMITED BY SIZE
+011151         INTO SR-PRINT-LINE
+011152         ON OVERFLOW
+011153             DISPLAY "SR-PRINT-LINE OVERFLOW - JOB TRAILER"
+011160     END-STRING.
+011170     WRITE SR-REPORT-RECORD FROM SR-PRINT-LINE.
+011180 9100-EXIT.
+011190     EXIT.
