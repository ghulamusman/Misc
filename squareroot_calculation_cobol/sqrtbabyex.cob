@@ -1,37 +1,126 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 DIFF PICTURE V9(5).
-       77 Z    PICTURE 9(11)V9(6).
-       77 USIN PICTURE S9(11)V9(6).
-       77 K    PICTURE S9999.
-       77 CHOICE PICTURE XX.
-       77 X    PICTURE 9(11)V9(6).
-       77 Y    PICTURE 9(11)V9(6).
-       77 TEMP PICTURE 9(11)V9(6).
-       
-       PROCEDURE DIVISION.
-
-            Move " " to CHOICE.
-            DISPLAY X'0A''SQUARE ROOT APPROXIMATIONS'.
-           
-       S1.    
-
-           CALL 'SQUAREROOT'.
-           DISPLAY "---------------------------------------------------------"
-            *>    user choice to run program again or exit
-           DISPLAY "To Exit Program Enter Y Else Any Other Key.".
-           ACCEPT CHOICE.
-           
-       S2.
-           PERFORM S1 THRU S2    
-               UNTIL CHOICE = "Y".
-       
-       STOP RUN.
-       
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MAIN.
+000030 AUTHOR. J T MERCER.
+000040 INSTALLATION. DATA PROCESSING CENTER.
+000050 DATE-WRITTEN. 01/05/2019.
+000060 DATE-COMPILED. 08/09/2026.
+000070*****************************************************************
+000080*  MAIN - OPERATOR FRONT END FOR THE SQUAREROOT SUBPROGRAM      *
+000090*  OFFERS A SIMPLE NUMBERED MENU INSTEAD OF CALLING STRAIGHT    *
+000100*  THROUGH, SO AN OPERATOR CAN RUN A JOB, CHECK THE OUTCOME OF  *
+000110*  THE LAST ONE, OR LEAVE WITHOUT TOUCHING ANY SOURCE.          *
+000120*                                                                *
+000130*  MODIFICATION HISTORY                                         *
+000140*  DATE        INIT  DESCRIPTION                                *
+000150*  08/09/2026  JTM   REPLACED THE OLD Y/N "RUN AGAIN" LOOP WITH *
+000160*                     A NUMBERED MENU (RUN, SHOW LAST RESULT,   *
+000170*                     EXIT).  ALSO FIXED A DISPLAY LITERAL THAT *
+000180*                     RAN PAST COLUMN 72 AND WOULDN'T COMPILE.  *
+000190*****************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230
+000240     SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+000250
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280
+000290 FD  STANDARD-OUTPUT.
+000300 01  OUT-LINE  PICTURE X(80).
+000310
+000320 WORKING-STORAGE SECTION.
+000330 77  SR-MENU-CHOICE               PIC 9(1) VALUE ZERO.
+000340 77  SR-LAST-RETURN-CODE          PIC S9(4) VALUE ZERO.
+000350 77  SR-OPERATOR-ID               PIC X(8) VALUE SPACES.
+000360 77  SR-RUN-COMPLETED-SWITCH      PIC X(1) VALUE "N".
+000370     88  SR-RUN-HAS-COMPLETED             VALUE "Y".
+000380
+000390 77  SR-EXIT-SWITCH               PIC X(1) VALUE "N".
+000400     88  SR-EXIT-REQUESTED                VALUE "Y".
+000410
+000420 PROCEDURE DIVISION.
+000430
+000440*****************************************************************
+000450*  0000-MAINLINE                                                *
+000460*****************************************************************
+000470 0000-MAINLINE.
+000480     PERFORM 1050-GET-OPERATOR-ID THRU 1050-EXIT.
+000490
+000500     PERFORM 1000-SHOW-MENU THRU 1000-EXIT
+000510         UNTIL SR-EXIT-REQUESTED.
+000520
+000530     STOP RUN.
+000540
+000550*****************************************************************
+000560*  1000-SHOW-MENU - DISPLAY THE MENU, ACCEPT A CHOICE, AND       *
+000570*  DISPATCH TO THE PARAGRAPH THAT HANDLES IT.                   *
+000580*****************************************************************
+000590 1000-SHOW-MENU.
+000600     DISPLAY X'0A' "SQUARE ROOT APPROXIMATIONS".
+000610     DISPLAY "  1.  RUN SQUARE ROOT CALCULATIONS".
+000620     DISPLAY "  2.  SHOW STATUS OF LAST RUN".
+000630     DISPLAY "  3.  EXIT".
+000640     DISPLAY "ENTER CHOICE: ".
+000650     ACCEPT SR-MENU-CHOICE.
+000660
+000670     EVALUATE SR-MENU-CHOICE
+000680         WHEN 1
+000690             PERFORM 2000-RUN-CALCULATIONS THRU 2000-EXIT
+000700         WHEN 2
+000710             PERFORM 3000-SHOW-LAST-STATUS THRU 3000-EXIT
+000720         WHEN 3
+000730             SET SR-EXIT-REQUESTED TO TRUE
+000740         WHEN OTHER
+000750             DISPLAY "INVALID CHOICE - PLEASE ENTER 1, 2 OR 3"
+000760     END-EVALUATE.
+000770 1000-EXIT.
+000780     EXIT.
+000790
+000800*****************************************************************
+000810*  1050-GET-OPERATOR-ID - KEY THE OPERATOR ID IN ONCE AT THE     *
+000820*  START OF THE SESSION SO IT CAN BE STAMPED ON EVERY RUN MADE   *
+000830*  FROM THIS TERMINAL.                                          *
+000840*****************************************************************
+000850 1050-GET-OPERATOR-ID.
+000860     DISPLAY X'0A' "ENTER OPERATOR ID: ".
+000870     ACCEPT SR-OPERATOR-ID.
+000880 1050-EXIT.
+000890     EXIT.
+000900
+000910*****************************************************************
+000920*  2000-RUN-CALCULATIONS - CALL THE SQUAREROOT SUBPROGRAM.  IT   *
+000930*  DECIDES FOR ITSELF WHETHER THIS IS A BATCH OR AN INTERACTIVE *
+000940*  RUN BASED ON WHETHER AN SRINPUT FILE IS PRESENT.             *
+000950*****************************************************************
+000960 2000-RUN-CALCULATIONS.
+000970     CALL 'SQUAREROOT' USING SR-OPERATOR-ID.
+000980     MOVE RETURN-CODE TO SR-LAST-RETURN-CODE.
+000990     SET SR-RUN-HAS-COMPLETED TO TRUE.
+001000     DISPLAY "---------------------------------------------".
+001010     PERFORM 3000-SHOW-LAST-STATUS THRU 3000-EXIT.
+001020 2000-EXIT.
+001030     EXIT.
+001040
+001050*****************************************************************
+001060*  3000-SHOW-LAST-STATUS - REPORT THE OUTCOME OF THE MOST        *
+001070*  RECENT RUN, IF ANY, USING THE RETURN CODE SQUAREROOT SET.    *
+001080*****************************************************************
+001090 3000-SHOW-LAST-STATUS.
+001100     IF NOT SR-RUN-HAS-COMPLETED
+001110         DISPLAY "NO RUN HAS BEEN PERFORMED YET THIS SESSION."
+001120         GO TO 3000-EXIT
+001130     END-IF.
+001140
+001150     EVALUATE SR-LAST-RETURN-CODE
+001160         WHEN 0
+001170             DISPLAY "LAST RUN COMPLETED - ALL READINGS OK"
+001180         WHEN 4
+001190             DISPLAY "LAST RUN COMPLETED - SOME READINGS WERE "
+001200                 "REJECTED.  SEE THE SRREJECT LISTING"
+001210         WHEN OTHER
+001220             DISPLAY "LAST RUN ENDED WITH RETURN CODE "
+001230                 SR-LAST-RETURN-CODE
+001240     END-EVALUATE.
+001250 3000-EXIT.
+001260     EXIT.
