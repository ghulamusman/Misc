@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020*  SRREJREC - REJECTED-INPUT EXCEPTION RECORD (SRREJECT FILE)   *
+000030*  CARRIES THE JOB NAME/OPERATOR ID STAMP SO ANY ENTRY CAN BE   *
+000040*  TIED BACK TO A JOB TICKET WITHOUT CROSS-REFERENCING SRRPT.   *
+000050*****************************************************************
+000060 01  SR-REJECT-RECORD.
+000070     05  SR-REJ-DATE                 PIC X(8).
+000080     05  SR-REJ-TIME                 PIC X(8).
+000090     05  SR-REJ-JOB-NAME             PIC X(8).
+000100     05  SR-REJ-OPERATOR-ID          PIC X(8).
+000110     05  SR-REJ-ORIGINAL-VALUE       PIC X(18).
+000120     05  SR-REJ-REASON               PIC X(30).
