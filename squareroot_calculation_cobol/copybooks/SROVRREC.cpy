@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020*  SROVRREC - ARITHMETIC OVERFLOW EXCEPTION RECORD (SROVER FILE)*
+000030*  CARRIES THE JOB NAME/OPERATOR ID STAMP SO ANY ENTRY CAN BE   *
+000040*  TIED BACK TO A JOB TICKET WITHOUT CROSS-REFERENCING SRRPT.   *
+000050*****************************************************************
+000060 01  SR-OVERFLOW-RECORD.
+000070     05  SR-OVR-DATE                 PIC X(8).
+000080     05  SR-OVR-TIME                 PIC X(8).
+000090     05  SR-OVR-JOB-NAME             PIC X(8).
+000100     05  SR-OVR-OPERATOR-ID          PIC X(8).
+000110     05  SR-OVR-STAGE                PIC X(20).
+000120     05  SR-OVR-VALUE                PIC X(18).
