@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020*  SRCKPREC - CHECKPOINT RECORD (SRCKPT FILE) - RESTART SUPPORT *
+000030*  CARRIES THE RUNNING CONTROL TOTALS AS OF THE LAST CHECKPOINT *
+000040*  SO A RESTARTED RUN CAN PICK THEM BACK UP AND REPORT A        *
+000050*  SUMMARY FOR THE WHOLE JOB, NOT JUST THE POST-RESTART TAIL.   *
+000060*****************************************************************
+000070 01  SR-CHECKPOINT-RECORD.
+000080     05  SR-CKPT-LAST-RECORD-NO      PIC 9(8).
+000090     05  SR-CKPT-DATE                PIC X(8).
+000100     05  SR-CKPT-TIME                PIC X(8).
+000110     05  SR-CKPT-CALC-COUNT          PIC 9(6).
+000120     05  SR-CKPT-REJECT-COUNT        PIC 9(6).
+000130     05  SR-CKPT-ABORT-COUNT         PIC 9(6).
+000140     05  SR-CKPT-OVERFLOW-COUNT      PIC 9(6).
+000150     05  SR-CKPT-VAL-COUNT           PIC 9(6).
+000160     05  SR-CKPT-VAL-SUM             PIC S9(15)V9(6).
+000170     05  SR-CKPT-VAL-MIN             PIC S9(11)V9(6).
+000180     05  SR-CKPT-VAL-MAX             PIC S9(11)V9(6).
+000190     05  SR-CKPT-ITER-COUNT          PIC 9(6).
+000200     05  SR-CKPT-ITER-SUM            PIC 9(9).
+000210     05  SR-CKPT-ITER-MIN            PIC 9(4).
+000220     05  SR-CKPT-ITER-MAX            PIC 9(4).
