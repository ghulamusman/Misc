@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*  SRPARMRC - RUN-CONTROL PARAMETER RECORD FOR SQUAREROOT/MAIN  *
+000030*  READ ONCE AT JOB START FROM THE SRPARM CONTROL FILE.         *
+000040*  LETS AN OPERATOR TUNE CONVERGENCE TOLERANCE, THE ITERATION   *
+000050*  CEILING AND THE CHECKPOINT INTERVAL WITHOUT A RECOMPILE.     *
+000060*****************************************************************
+000070 01  SR-PARM-RECORD.
+000080     05  SR-PARM-TOLERANCE           PIC 9V9(6).
+000090     05  SR-PARM-MAX-ITERATIONS      PIC 9(4).
+000100     05  SR-PARM-CKPT-INTERVAL       PIC 9(6).
+000110     05  SR-PARM-JOB-NAME            PIC X(8).
+000120     05  SR-PARM-OPERATOR-ID         PIC X(8).
+000130     05  FILLER                      PIC X(7).
