@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020*  SRXCHREC - FIXED-WIDTH INTERCHANGE RECORD (SRXCHG FILE)      *
+000030*  ONE RECORD PER INPUT VALUE, FOR PICKUP BY THE PC-SIDE        *
+000040*  REPORTING TOOL.  LAYOUT IS FIXED - DO NOT REORDER FIELDS;    *
+000050*  NEW FIELDS ARE ADDED ON THE END SO OLDER READERS THAT ONLY   *
+000060*  KNOW ABOUT POS 1-39 ARE UNAFFECTED.                          *
+000070*                                                                *
+000080*  POS   1-17  SR-XCH-INPUT-VALUE   S9(11)V9(6)                 *
+000090*  POS  18-34  SR-XCH-RESULT-VALUE  S9(11)V9(6)                 *
+000100*  POS  35-38  SR-XCH-ITERATIONS    9(4)                        *
+000110*  POS     39  SR-XCH-STATUS        X(1) C/R/X/O                *
+000120*  POS  40-47  SR-XCH-JOB-NAME      X(8)                        *
+000130*  POS  48-55  SR-XCH-OPERATOR-ID   X(8)                        *
+000140*****************************************************************
+000150 01  SR-INTERCHANGE-RECORD.
+000160     05  SR-XCH-INPUT-VALUE          PIC S9(11)V9(6).
+000170     05  SR-XCH-RESULT-VALUE         PIC S9(11)V9(6).
+000180     05  SR-XCH-ITERATIONS           PIC 9(4).
+000190     05  SR-XCH-STATUS               PIC X(1).
+000200         88  SR-XCH-CONVERGED            VALUE "C".
+000210         88  SR-XCH-REJECTED              VALUE "R".
+000220         88  SR-XCH-ITER-CEILING          VALUE "X".
+000225         88  SR-XCH-OVERFLOW              VALUE "O".
+000230     05  SR-XCH-JOB-NAME             PIC X(8).
+000240     05  SR-XCH-OPERATOR-ID          PIC X(8).
