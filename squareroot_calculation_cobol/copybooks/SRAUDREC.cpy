@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*  SRAUDREC - PER-CALCULATION AUDIT RECORD (SRAUDIT FILE)       *
+000030*  CARRIES THE JOB NAME/OPERATOR ID STAMP SO ANY ENTRY CAN BE   *
+000040*  TIED BACK TO A JOB TICKET WITHOUT CROSS-REFERENCING SRRPT.   *
+000050*****************************************************************
+000060 01  SR-AUDIT-RECORD.
+000070     05  SR-AUD-DATE                 PIC X(8).
+000080     05  SR-AUD-TIME                 PIC X(8).
+000090     05  SR-AUD-JOB-NAME             PIC X(8).
+000100     05  SR-AUD-OPERATOR-ID          PIC X(8).
+000110     05  SR-AUD-INPUT-VALUE          PIC S9(11)V9(6).
+000120     05  SR-AUD-RESULT-VALUE         PIC S9(11)V9(6).
+000130     05  SR-AUD-ITERATIONS           PIC 9(4).
