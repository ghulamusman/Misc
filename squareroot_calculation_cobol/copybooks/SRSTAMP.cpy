@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020*  SRSTAMP - JOB HEADER / TRAILER IDENTIFICATION STAMP          *
+000030*  CARRIED ON EVERY REPORT, LOG AND EXCEPTION FILE THIS SYSTEM  *
+000040*  PRODUCES SO OUTPUT CAN BE TIED BACK TO A JOB TICKET.         *
+000050*****************************************************************
+000060 01  SR-JOB-STAMP.
+000070     05  SR-STAMP-JOB-NAME           PIC X(8).
+000080     05  SR-STAMP-RUN-DATE           PIC X(8).
+000090     05  SR-STAMP-RUN-TIME           PIC X(8).
+000100     05  SR-STAMP-OPERATOR-ID        PIC X(8).
